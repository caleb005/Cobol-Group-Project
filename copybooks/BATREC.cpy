@@ -0,0 +1,16 @@
+      *================================================================*
+      *  BATREC.CPY                                                    *
+      *  BATCH TRANSACTION RECORD AND RESTART CHECKPOINT RECORD USED   *
+      *  BY MENU-BATCH TO DRIVE PROJ-ADD-STUDENT, ADD-CLASS-PGM,       *
+      *  FINANCIAL-AID-PGM, ADD-RECEIPTS-PGM AND PROJ-ENROLLMENT       *
+      *  FROM A TRANSACTION FILE WITHOUT A TERMINAL.                   *
+      *================================================================*
+       01  BATCH-TRANS-RECORD.
+           05  BAT-SEQ-NO                  PIC 9(06).
+           05  BAT-OPTION                  PIC X(01).
+           05  BAT-SNO                     PIC 9(09).
+           05  FILLER                      PIC X(10).
+
+       01  BATCH-CHECKPOINT-RECORD.
+           05  CKPT-LAST-SEQ-NO            PIC 9(06).
+           05  FILLER                      PIC X(10).
