@@ -0,0 +1,29 @@
+      *================================================================*
+      *  STUREC.CPY                                                    *
+      *  STUDENT MASTER RECORD LAYOUT - KEYED ON SSN.                  *
+      *  USED BY PROJ-ADD-STUDENT AND ANY PROGRAM THAT MUST LOOK UP    *
+      *  OR MAINTAIN STUDENT DEMOGRAPHIC DATA.                         *
+      *================================================================*
+       01  STUDENT-RECORD.
+           05  STU-SSN                 PIC 9(09).
+           05  STU-NAME.
+               10  STU-LAST-NAME       PIC X(20).
+               10  STU-FIRST-NAME      PIC X(15).
+               10  STU-MI              PIC X(01).
+           05  STU-ADDRESS.
+               10  STU-STREET          PIC X(25).
+               10  STU-CITY            PIC X(15).
+               10  STU-STATE           PIC X(02).
+               10  STU-ZIP             PIC X(09).
+           05  STU-PHONE                   PIC X(10).
+           05  STU-DATE-OF-BIRTH.
+               10  STU-DOB-CC          PIC 9(02).
+               10  STU-DOB-YY          PIC 9(02).
+               10  STU-DOB-MM          PIC 9(02).
+               10  STU-DOB-DD          PIC 9(02).
+           05  STU-ENROLL-STATUS           PIC X(01).
+               88  STU-STAT-ACTIVE         VALUE 'A'.
+               88  STU-STAT-INACTIVE       VALUE 'I'.
+               88  STU-STAT-GRADUATED      VALUE 'G'.
+               88  STU-STAT-WITHDRAWN      VALUE 'W'.
+           05  FILLER                      PIC X(10).
