@@ -0,0 +1,26 @@
+      *================================================================*
+      *  CLSREC.CPY                                                    *
+      *  CLASS MASTER RECORD LAYOUT - KEYED ON COURSE NUMBER/SECTION.  *
+      *  USED BY ADD-CLASS-PGM AND ANY PROGRAM THAT MUST LOOK UP OR    *
+      *  MAINTAIN CLASS SCHEDULE / SEAT-COUNT DATA.                    *
+      *================================================================*
+       01  CLASS-RECORD.
+           05  CLS-KEY.
+               10  CLS-COURSE-NO       PIC X(08).
+               10  CLS-SECTION         PIC X(03).
+           05  CLS-DAYS.
+               10  CLS-DAY-MON         PIC X(01).
+               10  CLS-DAY-TUE         PIC X(01).
+               10  CLS-DAY-WED         PIC X(01).
+               10  CLS-DAY-THU         PIC X(01).
+               10  CLS-DAY-FRI         PIC X(01).
+               10  CLS-DAY-SAT         PIC X(01).
+               10  CLS-DAY-SUN         PIC X(01).
+           05  CLS-START-TIME              PIC 9(04).
+           05  CLS-END-TIME                PIC 9(04).
+           05  CLS-ROOM                    PIC X(08).
+           05  CLS-INSTRUCTOR               PIC X(20).
+           05  CLS-MAX-SEATS               PIC 9(03).
+           05  CLS-SEATS-FILLED            PIC 9(03).
+           05  CLS-TUITION-AMT             PIC 9(05)V99.
+           05  FILLER                      PIC X(10).
