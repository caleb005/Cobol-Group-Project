@@ -0,0 +1,17 @@
+      *================================================================*
+      *  LEDREC.CPY                                                    *
+      *  STUDENT LEDGER MASTER RECORD - ONE PER STUDENT, KEYED ON SSN. *
+      *  CARRIES THE RUNNING BALANCE (CHARGES LESS CREDITS AND AID)    *
+      *  AND THE REGISTRAR HOLD FLAG CHECKED BY PROJ-ENROLLMENT.       *
+      *================================================================*
+       01  LEDGER-RECORD.
+           05  LED-SSN                     PIC 9(09).
+           05  LED-CHARGES-TOTAL           PIC S9(07)V99.
+           05  LED-CREDITS-TOTAL           PIC S9(07)V99.
+           05  LED-AID-TOTAL               PIC S9(07)V99.
+           05  LED-BALANCE                 PIC S9(07)V99.
+           05  LED-HOLD-FLAG               PIC X(01).
+               88  LED-ON-HOLD             VALUE 'Y'.
+               88  LED-NOT-ON-HOLD         VALUE 'N'.
+           05  LED-HOLD-REASON             PIC X(30).
+           05  FILLER                      PIC X(10).
