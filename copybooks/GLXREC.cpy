@@ -0,0 +1,20 @@
+      *================================================================*
+      *  GLXREC.CPY                                                    *
+      *  GENERAL LEDGER EXTRACT RECORD - ONE PER ENROLLMENT POSTING OR *
+      *  RECEIPT POSTING, APPENDED TO THE NIGHTLY GL FEED FILE FOR     *
+      *  PICKUP BY THE COLLEGE'S GENERAL LEDGER SYSTEM.                *
+      *================================================================*
+       01  GL-EXTRACT-RECORD.
+           05  GLX-TRANS-TYPE              PIC X(01).
+               88  GLX-TYPE-ENROLLMENT      VALUE 'E'.
+               88  GLX-TYPE-RECEIPT         VALUE 'R'.
+           05  GLX-SSN                     PIC 9(09).
+           05  GLX-TRANS-DATE.
+               10  GLX-DATE-CC         PIC 9(02).
+               10  GLX-DATE-YY         PIC 9(02).
+               10  GLX-DATE-MM         PIC 9(02).
+               10  GLX-DATE-DD         PIC 9(02).
+           05  GLX-REFERENCE               PIC X(11).
+           05  GLX-AMOUNT                  PIC S9(07)V99.
+           05  GLX-GL-ACCOUNT              PIC X(10).
+           05  FILLER                      PIC X(10).
