@@ -0,0 +1,22 @@
+      *================================================================*
+      *  AUDREC.CPY                                                    *
+      *  MENU TRANSACTION AUDIT TRAIL RECORD - ONE PER PASS THROUGH    *
+      *  2000-PROCESS-MENU, APPENDED TO THE AUDIT TRAIL FILE. MENU-    *
+      *  BATCH'S 3200-WRITE-AUDIT-RECORD APPENDS TO THE SAME FILE FOR  *
+      *  TRANSACTIONS POSTED FROM THE BATCH DRIVER.                    *
+      *================================================================*
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP.
+               10  AUD-TRANS-DATE.
+                   15  AUD-DATE-CC     PIC 9(02).
+                   15  AUD-DATE-YY     PIC 9(02).
+                   15  AUD-DATE-MM     PIC 9(02).
+                   15  AUD-DATE-DD     PIC 9(02).
+               10  AUD-TRANS-TIME.
+                   15  AUD-TIME-HH     PIC 9(02).
+                   15  AUD-TIME-MM     PIC 9(02).
+                   15  AUD-TIME-SS     PIC 9(02).
+           05  AUD-OPERATOR-ID             PIC X(08).
+           05  AUD-OPTION                  PIC X(01).
+           05  AUD-SNO                     PIC 9(09).
+           05  FILLER                      PIC X(10).
