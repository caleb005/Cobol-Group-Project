@@ -0,0 +1,19 @@
+      *================================================================*
+      *  ENRREC.CPY                                                    *
+      *  ENROLLMENT RECORD - ONE PER STUDENT/COURSE/SECTION, KEYED ON  *
+      *  SSN + COURSE NUMBER + SECTION.  USED BY PROJ-ENROLLMENT.      *
+      *================================================================*
+       01  ENROLLMENT-RECORD.
+           05  ENR-KEY.
+               10  ENR-SSN             PIC 9(09).
+               10  ENR-COURSE-NO       PIC X(08).
+               10  ENR-SECTION         PIC X(03).
+           05  ENR-TRANS-DATE.
+               10  ENR-DATE-CC         PIC 9(02).
+               10  ENR-DATE-YY         PIC 9(02).
+               10  ENR-DATE-MM         PIC 9(02).
+               10  ENR-DATE-DD         PIC 9(02).
+           05  ENR-STATUS                  PIC X(01).
+               88  ENR-STAT-ENROLLED       VALUE 'E'.
+               88  ENR-STAT-DROPPED        VALUE 'D'.
+           05  FILLER                      PIC X(10).
