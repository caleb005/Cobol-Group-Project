@@ -0,0 +1,26 @@
+      *================================================================*
+      *  AIDREC.CPY                                                    *
+      *  FINANCIAL AID AWARD RECORD LAYOUT - KEYED ON SSN/SEQUENCE.    *
+      *  ONE RECORD PER AWARD (GRANT, LOAN OR SCHOLARSHIP) PER TERM.   *
+      *  USED BY FINANCIAL-AID-PGM.                                    *
+      *================================================================*
+       01  AID-RECORD.
+           05  AID-KEY.
+               10  AID-SSN             PIC 9(09).
+               10  AID-SEQ-NO          PIC 9(04).
+           05  AID-TYPE                    PIC X(01).
+               88  AID-TYPE-GRANT          VALUE 'G'.
+               88  AID-TYPE-LOAN           VALUE 'L'.
+               88  AID-TYPE-SCHOLARSHIP    VALUE 'S'.
+           05  AID-TERM                    PIC X(06).
+           05  AID-AMOUNT                  PIC 9(07)V99.
+           05  AID-DISBURSE-DATE.
+               10  AID-DISB-CC         PIC 9(02).
+               10  AID-DISB-YY         PIC 9(02).
+               10  AID-DISB-MM         PIC 9(02).
+               10  AID-DISB-DD         PIC 9(02).
+           05  AID-STATUS                  PIC X(01).
+               88  AID-STAT-PENDING        VALUE 'P'.
+               88  AID-STAT-DISBURSED      VALUE 'D'.
+               88  AID-STAT-CANCELLED      VALUE 'X'.
+           05  FILLER                      PIC X(10).
