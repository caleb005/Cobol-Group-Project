@@ -0,0 +1,20 @@
+      *================================================================*
+      *  RCPREC.CPY                                                    *
+      *  RECEIPT DETAIL RECORD - ONE PER CASH/CHECK/CARD RECEIPT       *
+      *  POSTED THROUGH ADD-RECEIPTS-PGM, KEYED ON SSN/SEQUENCE.       *
+      *================================================================*
+       01  RECEIPT-RECORD.
+           05  RCP-KEY.
+               10  RCP-SSN             PIC 9(09).
+               10  RCP-SEQ-NO          PIC 9(04).
+           05  RCP-TRANS-DATE.
+               10  RCP-DATE-CC         PIC 9(02).
+               10  RCP-DATE-YY         PIC 9(02).
+               10  RCP-DATE-MM         PIC 9(02).
+               10  RCP-DATE-DD         PIC 9(02).
+           05  RCP-PAY-METHOD              PIC X(01).
+               88  RCP-PAY-CASH            VALUE 'C'.
+               88  RCP-PAY-CHECK           VALUE 'K'.
+               88  RCP-PAY-CARD            VALUE 'R'.
+           05  RCP-AMOUNT                  PIC 9(07)V99.
+           05  FILLER                      PIC X(10).
