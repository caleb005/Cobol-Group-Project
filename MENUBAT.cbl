@@ -0,0 +1,292 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    MENU-BATCH.
+000120 AUTHOR.        D. HALVERSON.
+000130 INSTALLATION.  REGISTRAR AND BURSAR SYSTEMS GROUP.
+000140 DATE-WRITTEN.  08/09/2026.
+000150 DATE-COMPILED.
+000160*================================================================
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 08/09/26  DWH  ORIGINAL - BATCH DRIVER THAT READS A TRANSACTION
+000200*                FILE OF (OPTION CODE, SSN) PAIRS AND CALLS THE
+000210*                SAME SUBPROGRAMS MENU CALLS - PROJ-ADD-STUDENT,
+000220*                ADD-CLASS-PGM, FINANCIAL-AID-PGM, ADD-RECEIPTS-
+000230*                PGM AND PROJ-ENROLLMENT - WITHOUT A TERMINAL. A
+000240*                RESTART CHECKPOINT RECORD IS REWRITTEN AFTER
+000250*                EACH TRANSACTION SO A RERUN AFTER AN ABEND PICKS
+000260*                UP AFTER THE LAST ONE COMPLETED, NOT FROM THE
+000270*                BEGINNING OF THE FILE.
+000275* 08/09/26  DWH  ADDED OPTION H TO DISPATCH TO REGISTRAR-HOLD-PGM
+000276*                SO A BATCH FEED CAN PLACE OR CLEAR A HOLD.
+000280*================================================================
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT TRANS-FILE ASSIGN TO "BATTRANS"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-TRANS-FS.
+000350     SELECT CHECKPOINT-FILE ASSIGN TO "BATCKPT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-CKPT-FS.
+000380     SELECT AUDIT-FILE ASSIGN TO "AUDTRAIL"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-AUDIT-FS.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  TRANS-FILE.
+000440     COPY BATREC REPLACING ==BATCH-CHECKPOINT-RECORD==
+000441                         BY ==BATCH-TRANS-FD-CKPT-FILLER==
+000442                  LEADING ==CKPT-== BY ==ZZ-CKPT-==.
+000450 FD  CHECKPOINT-FILE.
+000460     COPY BATREC REPLACING ==BATCH-TRANS-RECORD==
+000461                         BY ==BATCH-CKPT-FD-TRANS-FILLER==
+000462                  LEADING ==BAT-== BY ==ZZ-BAT-==.
+000490 FD  AUDIT-FILE.
+000500     COPY AUDREC.
+000510 WORKING-STORAGE SECTION.
+000520*----------------------------------------------------------------
+000530* FILE STATUS AND CONTROL SWITCHES
+000540*----------------------------------------------------------------
+000550 01  WS-TRANS-FS              PIC X(02)  VALUE '00'.
+000560     88  TRANS-FS-OK                      VALUE '00'.
+000570     88  TRANS-FS-EOF                     VALUE '10'.
+000580 01  WS-CKPT-FS               PIC X(02)  VALUE '00'.
+000590     88  CKPT-FS-OK                       VALUE '00'.
+000600     88  CKPT-FS-NOT-FOUND                VALUE '35' '10'.
+000610
+000620 01  WS-EOF-SW                PIC X      VALUE 'N'.
+000630     88  TRANS-IS-EOF                     VALUE 'Y'.
+000640 01  WS-LAST-SEQ-NO           PIC 9(06)  VALUE ZERO.
+000650 01  WS-TRANS-COUNT           PIC 9(06)  VALUE ZERO.
+000660 01  WS-SNO                   PIC 9(09)  VALUE ZERO.
+000670 01  WS-SNO-GROUPS REDEFINES WS-SNO.
+000680     05  WS-SNO-AREA          PIC 9(03).
+000690     05  WS-SNO-GROUP         PIC 9(02).
+000700     05  WS-SNO-SERIAL        PIC 9(04).
+000710 01  WS-SNO-VALID-SW          PIC X      VALUE 'N'.
+000720     88  SNO-IS-VALID                    VALUE 'Y'.
+000730 01  WS-REPDIGIT-SW           PIC X      VALUE 'N'.
+000740     88  SNO-IS-REPDIGIT                 VALUE 'Y'.
+000750 77  WS-CHK-DIGIT             PIC 9      VALUE ZERO.
+000760 77  WS-CHK-VALUE             PIC 9(09)  VALUE ZERO.
+000770*----------------------------------------------------------------
+000780* OPERATOR-ID CARRIED INTO THE MENU AUDIT TRAIL FOR BATCH RUNS
+000790*----------------------------------------------------------------
+000800 01  WS-OPERATOR-ID           PIC X(08)  VALUE 'BATCH'.
+000810 01  WS-TODAY                 PIC 9(08)  VALUE ZEROES.
+000820 01  WS-TODAY-GROUP REDEFINES WS-TODAY.
+000830     05  WS-TODAY-CC          PIC 9(02).
+000840     05  WS-TODAY-YY          PIC 9(02).
+000850     05  WS-TODAY-MM          PIC 9(02).
+000860     05  WS-TODAY-DD          PIC 9(02).
+000870 01  WS-NOW                   PIC 9(08)  VALUE ZEROES.
+000880 01  WS-NOW-GROUP REDEFINES WS-NOW.
+000890     05  WS-NOW-HH            PIC 9(02).
+000900     05  WS-NOW-MM            PIC 9(02).
+000910     05  WS-NOW-SS            PIC 9(02).
+000920     05  WS-NOW-HH2           PIC 9(02).
+000930
+000940 01  WS-AUDIT-FS              PIC X(02)  VALUE ZEROES.
+000950     88  AUDIT-FS-OK                      VALUE '00'.
+000960 PROCEDURE DIVISION.
+000970*================================================================*
+000980* 0000-MAINLINE - DRIVES THE TRANSACTION FILE UNTIL END OF FILE, *
+000990* REWRITING THE CHECKPOINT AFTER EACH TRANSACTION COMPLETES.     *
+001000*================================================================*
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001025     PERFORM 2000-READ-TRANSACTION
+001027         THRU 2000-READ-TRANSACTION-EXIT.
+001040     PERFORM 3000-PROCESS-TRANSACTION
+001050         THRU 3000-PROCESS-TRANSACTION-EXIT
+001060         UNTIL TRANS-IS-EOF.
+001070     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+001080     STOP RUN.
+001090
+001100*================================================================*
+001110* 1000-INITIALIZE - OPENS THE TRANSACTION FILE AND AUDIT TRAIL,  *
+001120* AND READS THE RESTART CHECKPOINT (A MISSING CHECKPOINT FILE    *
+001130* MEANS THIS IS THE FIRST RUN, SO SEQ NO ZERO IS ASSUMED).       *
+001140*================================================================*
+001150 1000-INITIALIZE.
+001160     OPEN INPUT TRANS-FILE.
+001170     OPEN INPUT CHECKPOINT-FILE.
+001180     IF CKPT-FS-NOT-FOUND
+001190         MOVE ZERO TO WS-LAST-SEQ-NO
+001200     ELSE
+001210         READ CHECKPOINT-FILE
+001212             AT END
+001214                 MOVE ZERO TO WS-LAST-SEQ-NO
+001216             NOT AT END
+001218                 MOVE CKPT-LAST-SEQ-NO TO WS-LAST-SEQ-NO
+001220         END-READ
+001230     END-IF.
+001240     CLOSE CHECKPOINT-FILE.
+001250     OPEN EXTEND AUDIT-FILE.
+001260     IF NOT AUDIT-FS-OK
+001270         CLOSE AUDIT-FILE
+001280         OPEN OUTPUT AUDIT-FILE
+001290         CLOSE AUDIT-FILE
+001300         OPEN EXTEND AUDIT-FILE
+001310     END-IF.
+001320 1000-INITIALIZE-EXIT.
+001330     EXIT.
+001340
+001350*================================================================*
+001360* 2000-READ-TRANSACTION - READS THE NEXT TRANSACTION RECORD AND  *
+001370* SETS THE EOF SWITCH AT THE END OF THE FILE.                    *
+001380*================================================================*
+001390 2000-READ-TRANSACTION.
+001400     READ TRANS-FILE
+001410         AT END
+001420             MOVE 'Y' TO WS-EOF-SW
+001430     END-READ.
+001440 2000-READ-TRANSACTION-EXIT.
+001450     EXIT.
+001460
+001470*================================================================*
+001480* 3000-PROCESS-TRANSACTION - SKIPS TRANSACTIONS ALREADY APPLIED  *
+001490* ON A PRIOR RUN (SEQ NO NOT GREATER THAN THE CHECKPOINT), THEN  *
+001500* DISPATCHES THIS ONE AND REWRITES THE CHECKPOINT BEFORE MOVING  *
+001510* ON TO THE NEXT TRANSACTION.                                    *
+001520*================================================================*
+001530 3000-PROCESS-TRANSACTION.
+001540     IF BAT-SEQ-NO > WS-LAST-SEQ-NO
+001550         MOVE BAT-SNO TO WS-SNO
+001560         PERFORM 3050-EDIT-STUDENT-NUMBER
+001570             THRU 3050-EDIT-STUDENT-NUMBER-EXIT
+001580         IF SNO-IS-VALID
+001590             PERFORM 3100-DISPATCH-TRANSACTION
+001600                 THRU 3100-DISPATCH-TRANSACTION-EXIT
+001610             PERFORM 3200-WRITE-AUDIT-RECORD
+001620                 THRU 3200-WRITE-AUDIT-RECORD-EXIT
+001630         ELSE
+001640             DISPLAY 'SKIPPING TRANSACTION SEQ ' BAT-SEQ-NO
+001650                 ' - INVALID SSN'
+001660         END-IF
+001670         MOVE BAT-SEQ-NO TO WS-LAST-SEQ-NO
+001680         PERFORM 3300-REWRITE-CHECKPOINT
+001690             THRU 3300-REWRITE-CHECKPOINT-EXIT
+001700         ADD 1 TO WS-TRANS-COUNT
+001710     END-IF.
+001720     PERFORM 2000-READ-TRANSACTION
+001725         THRU 2000-READ-TRANSACTION-EXIT.
+001730 3000-PROCESS-TRANSACTION-EXIT.
+001740     EXIT.
+001750
+001760*================================================================*
+001770* 3050-EDIT-STUDENT-NUMBER - SAME SSN EDIT MENU APPLIES AT THE   *
+001780* TERMINAL, APPLIED HERE FOR OPTIONS THAT CARRY AN SSN SO A BAD  *
+001790* TRANSACTION IS SKIPPED AND LOGGED RATHER THAN DISPATCHED.      *
+001800*================================================================*
+001810 3050-EDIT-STUDENT-NUMBER.
+001820     MOVE 'Y' TO WS-SNO-VALID-SW
+001830     IF BAT-OPTION = 'A' OR 'F' OR 'R' OR 'E' OR 'H'
+001840         PERFORM 3060-CHECK-REPEATING-DIGITS
+001850             THRU 3060-CHECK-REPEATING-DIGITS-EXIT
+001860         IF SNO-IS-REPDIGIT
+001870             MOVE 'N' TO WS-SNO-VALID-SW
+001880         ELSE
+001890         IF WS-SNO-AREA = ZERO
+001900             MOVE 'N' TO WS-SNO-VALID-SW
+001910         ELSE
+001920         IF WS-SNO-GROUP = ZERO
+001930             MOVE 'N' TO WS-SNO-VALID-SW
+001940         ELSE
+001950         IF WS-SNO-SERIAL = ZERO
+001960             MOVE 'N' TO WS-SNO-VALID-SW
+001970         END-IF
+001980         END-IF
+001990         END-IF
+002000         END-IF
+002010     END-IF.
+002020 3050-EDIT-STUDENT-NUMBER-EXIT.
+002030     EXIT.
+002040
+002050*================================================================*
+002060* 3060-CHECK-REPEATING-DIGITS - TRUE WHEN WS-SNO IS NINE COPIES  *
+002070* OF THE SAME DIGIT, SAME CHECK MENU APPLIES AT THE TERMINAL.    *
+002080*================================================================*
+002090 3060-CHECK-REPEATING-DIGITS.
+002100     MOVE 'N' TO WS-REPDIGIT-SW
+002110     PERFORM VARYING WS-CHK-DIGIT FROM 0 BY 1
+002120         UNTIL WS-CHK-DIGIT > 9 OR SNO-IS-REPDIGIT
+002130         COMPUTE WS-CHK-VALUE = WS-CHK-DIGIT * 111111111
+002140         IF WS-SNO = WS-CHK-VALUE
+002150             MOVE 'Y' TO WS-REPDIGIT-SW
+002160         END-IF
+002170     END-PERFORM.
+002180 3060-CHECK-REPEATING-DIGITS-EXIT.
+002190     EXIT.
+002200
+002210 3100-DISPATCH-TRANSACTION.
+002220     EVALUATE BAT-OPTION
+002230         WHEN 'A'
+002240             CALL 'PROJ-ADD-STUDENT' USING WS-SNO
+002250         WHEN 'C'
+002260             CALL 'ADD-CLASS-PGM'
+002270         WHEN 'F'
+002280             CALL 'FINANCIAL-AID-PGM' USING WS-SNO
+002290         WHEN 'R'
+002300             CALL 'ADD-RECEIPTS-PGM' USING WS-SNO
+002310         WHEN 'E'
+002320             CALL 'PROJ-ENROLLMENT' USING WS-SNO
+002325         WHEN 'H'
+002327             CALL 'REGISTRAR-HOLD-PGM' USING WS-SNO
+002330         WHEN OTHER
+002340             CONTINUE
+002350     END-EVALUATE.
+002360 3100-DISPATCH-TRANSACTION-EXIT.
+002370     EXIT.
+002380
+002390*================================================================*
+002400* 3200-WRITE-AUDIT-RECORD - SAME AUDIT TRAIL THE ON-LINE MENU    *
+002410* APPENDS TO, SO A BATCH-POSTED TRANSACTION SHOWS UP ALONGSIDE   *
+002420* THE INTERACTIVE ONES WITH OPERATOR ID "BATCH".                 *
+002430*================================================================*
+002440 3200-WRITE-AUDIT-RECORD.
+002450     MOVE SPACES TO AUDIT-RECORD
+002460     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+002470     ACCEPT WS-NOW FROM TIME
+002480     MOVE WS-TODAY-CC TO AUD-DATE-CC
+002490     MOVE WS-TODAY-YY TO AUD-DATE-YY
+002500     MOVE WS-TODAY-MM TO AUD-DATE-MM
+002510     MOVE WS-TODAY-DD TO AUD-DATE-DD
+002520     MOVE WS-NOW-HH   TO AUD-TIME-HH
+002530     MOVE WS-NOW-MM   TO AUD-TIME-MM
+002540     MOVE WS-NOW-SS   TO AUD-TIME-SS
+002550     MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+002560     MOVE BAT-OPTION TO AUD-OPTION
+002570     IF BAT-OPTION = 'A' OR 'F' OR 'R' OR 'E' OR 'H'
+002580         MOVE WS-SNO TO AUD-SNO
+002590     ELSE
+002600         MOVE ZERO TO AUD-SNO
+002610     END-IF
+002620     WRITE AUDIT-RECORD.
+002630 3200-WRITE-AUDIT-RECORD-EXIT.
+002640     EXIT.
+002650
+002660*================================================================*
+002670* 3300-REWRITE-CHECKPOINT - CHECKPOINT-FILE IS LINE SEQUENTIAL   *
+002680* SO IT IS REPLACED WHOLE, NOT REWRITTEN IN PLACE, EACH TIME.    *
+002690*================================================================*
+002700 3300-REWRITE-CHECKPOINT.
+002710     OPEN OUTPUT CHECKPOINT-FILE.
+002720     MOVE SPACES TO BATCH-CHECKPOINT-RECORD.
+002730     MOVE WS-LAST-SEQ-NO TO CKPT-LAST-SEQ-NO.
+002740     WRITE BATCH-CHECKPOINT-RECORD.
+002750     CLOSE CHECKPOINT-FILE.
+002760 3300-REWRITE-CHECKPOINT-EXIT.
+002770     EXIT.
+002780
+002790*================================================================*
+002800* 9000-TERMINATE - CLOSES THE TRANSACTION FILE AND AUDIT TRAIL   *
+002810* AND DISPLAYS A RUN SUMMARY FOR THE OPERATOR'S LOG.             *
+002820*================================================================*
+002830 9000-TERMINATE.
+002840     CLOSE TRANS-FILE.
+002850     CLOSE AUDIT-FILE.
+002860     DISPLAY 'MENU-BATCH COMPLETE - TRANSACTIONS POSTED: '
+002870         WS-TRANS-COUNT.
+002880 9000-TERMINATE-EXIT.
+002890     EXIT.
