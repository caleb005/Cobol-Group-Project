@@ -0,0 +1,145 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PROJ-ADD-STUDENT.
+000300 AUTHOR.        D. HALVERSON.
+000400 INSTALLATION.  REGISTRAR AND BURSAR SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  DWH  ORIGINAL - ADDS A STUDENT TO THE STUDENT MASTER
+001100*                FILE KEYED ON SSN.  REJECTS A DUPLICATE SSN SO
+001200*                THE SAME PERSON CANNOT BE ADDED TWICE.
+001300*================================================================
+001400 ENVIRONMENT DIVISION.
+001500 INPUT-OUTPUT SECTION.
+001600 FILE-CONTROL.
+001700     SELECT STUDENT-FILE ASSIGN TO "STUMSTR"
+001800         ORGANIZATION IS INDEXED
+001900         ACCESS MODE IS DYNAMIC
+002000         RECORD KEY IS STU-SSN
+002100         FILE STATUS IS WS-STUDENT-FS.
+002200 DATA DIVISION.
+002300 FILE SECTION.
+002400 FD  STUDENT-FILE.
+002500     COPY STUREC.
+002600 WORKING-STORAGE SECTION.
+002700 01  WS-STUDENT-FS           PIC X(02)  VALUE '00'.
+002800     88  STUDENT-FS-OK                  VALUE '00'.
+002900     88  STUDENT-FS-NOT-FOUND            VALUE '23' '35'.
+003000     88  STUDENT-FS-DUP-KEY              VALUE '22'.
+003100
+003200 01  WS-DUP-SW               PIC X      VALUE 'N'.
+003300     88  SNO-IS-DUPLICATE                VALUE 'Y'.
+003400 01  WS-MESSAGE              PIC X(40)  VALUE SPACES.
+003410 01  WS-ACK                  PIC X(01)  VALUE SPACE.
+003500
+003600 LINKAGE SECTION.
+003700 01  LK-SNO                  PIC 9(09).
+003800 SCREEN SECTION.
+003900 01  CLEAR-SCREEN.
+004000     05  BLANK SCREEN.
+004100 01  STUDENT-ADD-SCREEN.
+004200     05  LINE 3  COL 30 VALUE "ADD STUDENT".
+004300     05  LINE 5  COL 10 VALUE "LAST NAME : ".
+004400     05  LINE 5  COL 30 PIC X(20) TO STU-LAST-NAME.
+004500     05  LINE 6  COL 10 VALUE "FIRST NAME: ".
+004600     05  LINE 6  COL 30 PIC X(15) TO STU-FIRST-NAME.
+004700     05  LINE 6  COL 48 VALUE "MI: ".
+004800     05  LINE 6  COL 52 PIC X(01) TO STU-MI.
+004900     05  LINE 8  COL 10 VALUE "STREET    : ".
+005000     05  LINE 8  COL 30 PIC X(25) TO STU-STREET.
+005100     05  LINE 9  COL 10 VALUE "CITY      : ".
+005200     05  LINE 9  COL 30 PIC X(15) TO STU-CITY.
+005300     05  LINE 9  COL 48 VALUE "ST: ".
+005400     05  LINE 9  COL 52 PIC X(02) TO STU-STATE.
+005500     05  LINE 10 COL 10 VALUE "ZIP       : ".
+005600     05  LINE 10 COL 30 PIC X(09) TO STU-ZIP.
+005700     05  LINE 11 COL 10 VALUE "PHONE     : ".
+005800     05  LINE 11 COL 30 PIC X(10) TO STU-PHONE.
+005900     05  LINE 12 COL 10 VALUE "DOB CCYYMMDD: ".
+006000     05  LINE 12 COL 30 PIC 9(02) TO STU-DOB-CC.
+006100     05  LINE 12 COL 32 PIC 9(02) TO STU-DOB-YY.
+006200     05  LINE 12 COL 34 PIC 9(02) TO STU-DOB-MM.
+006300     05  LINE 12 COL 36 PIC 9(02) TO STU-DOB-DD.
+006400     05  LINE 14 COL 10 PIC X(40) FROM WS-MESSAGE.
+006410 01  RESULT-SCREEN.
+006420     05  LINE 14 COL 10 PIC X(40) FROM WS-MESSAGE.
+006430     05  LINE 16 COL 10 VALUE "PRESS ENTER TO CONTINUE...".
+006440     05  LINE 16 COL 38 PIC X(01) TO WS-ACK.
+006500 PROCEDURE DIVISION USING LK-SNO.
+006600*================================================================*
+006700* 0000-MAINLINE                                                  *
+006800*================================================================*
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+007100     PERFORM 2000-CHECK-DUPLICATE THRU 2000-CHECK-DUPLICATE-EXIT.
+007110     IF SNO-IS-DUPLICATE
+007120         MOVE 'STUDENT ALREADY ON FILE - NOT ADDED' TO WS-MESSAGE
+007130     ELSE
+007140         PERFORM 3000-PROMPT-AND-ADD THRU 3000-PROMPT-AND-ADD-EXIT
+007150     END-IF.
+007160     DISPLAY CLEAR-SCREEN
+007170     DISPLAY RESULT-SCREEN
+007180     ACCEPT RESULT-SCREEN.
+007900     PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT.
+008000     GOBACK.
+008100
+008200*================================================================*
+008300* 1000-INITIALIZE - OPEN THE STUDENT MASTER, CREATING IT ON THE  *
+008400* FIRST RUN IF IT DOES NOT YET EXIST.                            *
+008500*================================================================*
+008600 1000-INITIALIZE.
+008700     OPEN I-O STUDENT-FILE.
+008800     IF STUDENT-FS-NOT-FOUND
+008900         OPEN OUTPUT STUDENT-FILE
+009000         CLOSE STUDENT-FILE
+009100         OPEN I-O STUDENT-FILE
+009200     END-IF.
+009300 1000-INITIALIZE-EXIT.
+009400     EXIT.
+009500
+009600*================================================================*
+009700* 2000-CHECK-DUPLICATE - TRUE WHEN LK-SNO IS ALREADY ON THE      *
+009800* STUDENT MASTER FILE.                                           *
+009900*================================================================*
+010000 2000-CHECK-DUPLICATE.
+010100     MOVE 'N' TO WS-DUP-SW
+010200     MOVE LK-SNO TO STU-SSN
+010300     READ STUDENT-FILE
+010400         INVALID KEY
+010500             CONTINUE
+010600         NOT INVALID KEY
+010700             MOVE 'Y' TO WS-DUP-SW
+010800     END-READ.
+010900 2000-CHECK-DUPLICATE-EXIT.
+011000     EXIT.
+011100
+011200*================================================================*
+011300* 3000-PROMPT-AND-ADD - COLLECTS THE REMAINING DEMOGRAPHIC DATA  *
+011400* AND WRITES THE NEW STUDENT MASTER RECORD.                      *
+011500*================================================================*
+011600 3000-PROMPT-AND-ADD.
+011700     INITIALIZE STUDENT-RECORD
+011800     MOVE LK-SNO TO STU-SSN
+011900     MOVE 'A' TO STU-ENROLL-STATUS
+012000     MOVE SPACES TO WS-MESSAGE
+012100     DISPLAY CLEAR-SCREEN
+012200     DISPLAY STUDENT-ADD-SCREEN
+012300     ACCEPT STUDENT-ADD-SCREEN
+012400     WRITE STUDENT-RECORD
+012500         INVALID KEY
+012600             MOVE 'ERROR WRITING STUDENT RECORD' TO WS-MESSAGE
+012610         NOT INVALID KEY
+012620             MOVE 'STUDENT ADDED' TO WS-MESSAGE
+012700     END-WRITE.
+012800 3000-PROMPT-AND-ADD-EXIT.
+012900     EXIT.
+013000
+013100*================================================================*
+013200* 9999-TERMINATE                                                 *
+013300*================================================================*
+013400 9999-TERMINATE.
+013500     CLOSE STUDENT-FILE.
+013600 9999-TERMINATE-EXIT.
+013700     EXIT.
