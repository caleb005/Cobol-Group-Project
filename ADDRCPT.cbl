@@ -0,0 +1,287 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ADD-RECEIPTS-PGM.
+000300 AUTHOR.        D. HALVERSON.
+000400 INSTALLATION.  REGISTRAR AND BURSAR SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  DWH  ORIGINAL - POSTS A RECEIPT AGAINST THE STUDENT'S
+001100*                RUNNING LEDGER BALANCE AND PRODUCES AN END-OF-
+001200*                DAY CASH/CHECK/CARD RECONCILIATION TOTAL FOR THE
+001300*                BURSAR'S OFFICE.
+001350* 08/09/26  DWH  APPENDS A GL EXTRACT RECORD TO GLXTRACT FOR EACH
+001360*                RECEIPT POSTED, FOR NIGHTLY PICKUP BY THE
+001370*                COLLEGE'S GENERAL LEDGER SYSTEM.
+001400*================================================================
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT RECEIPT-FILE ASSIGN TO "RCPMSTR"
+001900         ORGANIZATION IS INDEXED
+002000         ACCESS MODE IS DYNAMIC
+002100         RECORD KEY IS RCP-KEY
+002200         FILE STATUS IS WS-RCP-FS.
+002300     SELECT LEDGER-FILE ASSIGN TO "LEDMSTR"
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS DYNAMIC
+002600         RECORD KEY IS LED-SSN
+002700         FILE STATUS IS WS-LEDGER-FS.
+002750     SELECT GLX-FILE ASSIGN TO "GLXTRACT"
+002760         ORGANIZATION IS LINE SEQUENTIAL
+002770         FILE STATUS IS WS-GLX-FS.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  RECEIPT-FILE.
+003100     COPY RCPREC.
+003200 FD  LEDGER-FILE.
+003300     COPY LEDREC.
+003350 FD  GLX-FILE.
+003360     COPY GLXREC.
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-RCP-FS                PIC X(02)  VALUE '00'.
+003600     88  RCP-FS-OK                        VALUE '00'.
+003700     88  RCP-FS-NOT-FOUND                 VALUE '23' '35'.
+003800 01  WS-LEDGER-FS             PIC X(02)  VALUE '00'.
+003900     88  LEDGER-FS-OK                     VALUE '00'.
+004000     88  LEDGER-FS-NOT-FOUND              VALUE '23' '35'.
+004050 01  WS-GLX-FS                PIC X(02)  VALUE '00'.
+004060     88  GLX-FS-OK                        VALUE '00'.
+004100
+004200 01  WS-EOF-SW                PIC X      VALUE 'N'.
+004300     88  RCP-FILE-EOF                     VALUE 'Y'.
+004400 01  WS-NEXT-SEQ              PIC 9(04)  VALUE ZERO.
+004500 01  WS-PAY-METHOD            PIC X      VALUE SPACE.
+004600 01  WS-RCP-AMOUNT            PIC 9(07)V99 VALUE ZERO.
+004700 01  WS-TODAY                 PIC 9(08)  VALUE ZERO.
+004800 01  WS-TODAY-GROUP REDEFINES WS-TODAY.
+004900     05  WS-TODAY-CC          PIC 9(02).
+005000     05  WS-TODAY-YY          PIC 9(02).
+005100     05  WS-TODAY-MM          PIC 9(02).
+005200     05  WS-TODAY-DD          PIC 9(02).
+005300
+005400 01  WS-CASH-TOTAL            PIC 9(07)V99 VALUE ZERO.
+005500 01  WS-CHECK-TOTAL           PIC 9(07)V99 VALUE ZERO.
+005600 01  WS-CARD-TOTAL            PIC 9(07)V99 VALUE ZERO.
+005700 01  WS-GRAND-TOTAL           PIC 9(07)V99 VALUE ZERO.
+005800 01  WS-MESSAGE               PIC X(50)  VALUE SPACES.
+005810 01  WS-ACK                   PIC X(01)  VALUE SPACE.
+005900
+006000 LINKAGE SECTION.
+006100 01  LK-SNO                   PIC 9(09).
+006200 SCREEN SECTION.
+006300 01  CLEAR-SCREEN.
+006400     05  BLANK SCREEN.
+006500 01  ADD-RECEIPT-SCREEN.
+006600     05  LINE 3  COL 30 VALUE "ADD RECEIPT".
+006700     05  LINE 5  COL 10 VALUE "PAY METHOD (C/K/R): ".
+006800     05  LINE 5  COL 48 PIC X(01) TO WS-PAY-METHOD.
+006900     05  LINE 6  COL 10 VALUE "AMOUNT             : ".
+007000     05  LINE 6  COL 48 PIC 9(07)V99 TO WS-RCP-AMOUNT.
+007100     05  LINE 9  COL 10 PIC X(50) FROM WS-MESSAGE.
+007200 01  RECONCILE-SCREEN.
+007300     05  LINE 12 COL 10 VALUE "DAILY CASH RECONCILIATION".
+007400     05  LINE 13 COL 10 VALUE "CASH  TOTAL: ".
+007500     05  LINE 13 COL 25 PIC Z(06)9.99 FROM WS-CASH-TOTAL.
+007600     05  LINE 14 COL 10 VALUE "CHECK TOTAL: ".
+007700     05  LINE 14 COL 25 PIC Z(06)9.99 FROM WS-CHECK-TOTAL.
+007800     05  LINE 15 COL 10 VALUE "CARD  TOTAL: ".
+007900     05  LINE 15 COL 25 PIC Z(06)9.99 FROM WS-CARD-TOTAL.
+008000     05  LINE 16 COL 10 VALUE "GRAND TOTAL: ".
+008100     05  LINE 16 COL 25 PIC Z(06)9.99 FROM WS-GRAND-TOTAL.
+008110     05  LINE 18 COL 10 VALUE "PRESS ENTER TO CONTINUE...".
+008120     05  LINE 18 COL 38 PIC X(01) TO WS-ACK.
+008200 PROCEDURE DIVISION USING LK-SNO.
+008300*================================================================*
+008400* 0000-MAINLINE                                                  *
+008500*================================================================*
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+008800     PERFORM 2000-GET-RECEIPT THRU 2000-GET-RECEIPT-EXIT.
+008900     PERFORM 3000-POST-RECEIPT THRU 3000-POST-RECEIPT-EXIT.
+009000     PERFORM 4000-DAILY-RECONCILIATION
+009100         THRU 4000-DAILY-RECONCILIATION-EXIT.
+009200     DISPLAY CLEAR-SCREEN
+009300     DISPLAY ADD-RECEIPT-SCREEN
+009400     DISPLAY RECONCILE-SCREEN
+009410     ACCEPT RECONCILE-SCREEN.
+009500     PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT.
+009600     GOBACK.
+009700
+009800*================================================================*
+009900* 1000-INITIALIZE - OPEN THE RECEIPT AND LEDGER MASTERS AND      *
+010000* FETCH (OR CREATE) THE STUDENT'S LEDGER RECORD.                *
+010100*================================================================*
+010200 1000-INITIALIZE.
+010300     OPEN I-O RECEIPT-FILE.
+010400     IF RCP-FS-NOT-FOUND
+010500         OPEN OUTPUT RECEIPT-FILE
+010600         CLOSE RECEIPT-FILE
+010700         OPEN I-O RECEIPT-FILE
+010800     END-IF.
+010900     OPEN I-O LEDGER-FILE.
+011000     IF LEDGER-FS-NOT-FOUND
+011100         OPEN OUTPUT LEDGER-FILE
+011200         CLOSE LEDGER-FILE
+011300         OPEN I-O LEDGER-FILE
+011400     END-IF.
+011450     OPEN EXTEND GLX-FILE.
+011460     IF NOT GLX-FS-OK
+011470         CLOSE GLX-FILE
+011480         OPEN OUTPUT GLX-FILE
+011490         CLOSE GLX-FILE
+011495         OPEN EXTEND GLX-FILE
+011497     END-IF.
+011500     MOVE LK-SNO TO LED-SSN
+011600     READ LEDGER-FILE
+011700         INVALID KEY
+011800             INITIALIZE LEDGER-RECORD
+011900             MOVE LK-SNO TO LED-SSN
+012000             MOVE 'N' TO LED-HOLD-FLAG
+012100             WRITE LEDGER-RECORD
+012200     END-READ.
+012300     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+012400 1000-INITIALIZE-EXIT.
+012500     EXIT.
+012600
+012700*================================================================*
+012800* 2000-GET-RECEIPT                                        *
+012900*================================================================*
+013000 2000-GET-RECEIPT.
+013100     MOVE SPACES TO WS-MESSAGE
+013200     DISPLAY CLEAR-SCREEN
+013300     DISPLAY ADD-RECEIPT-SCREEN
+013400     ACCEPT ADD-RECEIPT-SCREEN.
+013500 2000-GET-RECEIPT-EXIT.
+013600     EXIT.
+013700
+013800*================================================================*
+013900* 3000-POST-RECEIPT - WRITES THE RECEIPT DETAIL RECORD AND POSTS *
+014000* IT AS A CREDIT TO THE STUDENT'S LEDGER.                        *
+014100*================================================================*
+014200 3000-POST-RECEIPT.
+014300     PERFORM 3100-FIND-NEXT-SEQ THRU 3100-FIND-NEXT-SEQ-EXIT.
+014400     MOVE LK-SNO TO RCP-SSN
+014500     MOVE WS-NEXT-SEQ TO RCP-SEQ-NO
+014600     MOVE WS-TODAY-CC TO RCP-DATE-CC
+014700     MOVE WS-TODAY-YY TO RCP-DATE-YY
+014800     MOVE WS-TODAY-MM TO RCP-DATE-MM
+014900     MOVE WS-TODAY-DD TO RCP-DATE-DD
+015000     MOVE WS-PAY-METHOD TO RCP-PAY-METHOD
+015100     MOVE WS-RCP-AMOUNT TO RCP-AMOUNT
+015200     WRITE RECEIPT-RECORD.
+015300
+015400     ADD WS-RCP-AMOUNT TO LED-CREDITS-TOTAL
+015500     COMPUTE LED-BALANCE =
+015600         LED-CHARGES-TOTAL - LED-CREDITS-TOTAL - LED-AID-TOTAL
+015700     REWRITE LEDGER-RECORD.
+015710     PERFORM 3200-WRITE-GL-EXTRACT
+015715         THRU 3200-WRITE-GL-EXTRACT-EXIT.
+015800     MOVE 'RECEIPT POSTED TO STUDENT LEDGER' TO WS-MESSAGE.
+015900 3000-POST-RECEIPT-EXIT.
+016000     EXIT.
+016100
+016110*================================================================*
+016120* 3200-WRITE-GL-EXTRACT - APPENDS ONE GL EXTRACT RECORD FOR THIS *
+016130* RECEIPT, FOR NIGHTLY PICKUP BY THE GL FEED.                    *
+016140*================================================================*
+016150 3200-WRITE-GL-EXTRACT.
+016160     MOVE SPACES TO GL-EXTRACT-RECORD
+016170     MOVE 'R' TO GLX-TRANS-TYPE
+016180     MOVE LK-SNO TO GLX-SSN
+016190     MOVE WS-TODAY-CC TO GLX-DATE-CC
+016200     MOVE WS-TODAY-YY TO GLX-DATE-YY
+016210     MOVE WS-TODAY-MM TO GLX-DATE-MM
+016220     MOVE WS-TODAY-DD TO GLX-DATE-DD
+016230     STRING 'RCPT' DELIMITED BY SIZE
+016240         RCP-SEQ-NO DELIMITED BY SIZE
+016250         INTO GLX-REFERENCE
+016260     MOVE WS-RCP-AMOUNT TO GLX-AMOUNT
+016270     MOVE '1000-CASH' TO GLX-GL-ACCOUNT
+016280     WRITE GL-EXTRACT-RECORD.
+016290 3200-WRITE-GL-EXTRACT-EXIT.
+016300     EXIT.
+016310
+016320*================================================================*
+016330* 3100-FIND-NEXT-SEQ - SCANS THE RECEIPT FILE FOR THE HIGHEST    *
+016340* EXISTING SEQUENCE NUMBER UNDER THIS SSN AND RETURNS ONE MORE.  *
+016350*================================================================*
+016360 3100-FIND-NEXT-SEQ.
+016370     MOVE ZERO TO WS-NEXT-SEQ
+016380     MOVE 'N' TO WS-EOF-SW
+016390     MOVE LK-SNO TO RCP-SSN
+016400     MOVE ZERO TO RCP-SEQ-NO
+016410     START RECEIPT-FILE KEY IS NOT LESS THAN RCP-KEY
+016420         INVALID KEY
+016430             MOVE 'Y' TO WS-EOF-SW
+016440     END-START.
+016450     PERFORM UNTIL RCP-FILE-EOF
+016460         READ RECEIPT-FILE NEXT RECORD
+016470             AT END
+016480                 MOVE 'Y' TO WS-EOF-SW
+016490             NOT AT END
+016500                 IF RCP-SSN NOT = LK-SNO
+016510                     MOVE 'Y' TO WS-EOF-SW
+016520                 ELSE
+016530                     MOVE RCP-SEQ-NO TO WS-NEXT-SEQ
+016540                 END-IF
+016550         END-READ
+016560     END-PERFORM.
+016570     ADD 1 TO WS-NEXT-SEQ.
+016580 3100-FIND-NEXT-SEQ-EXIT.
+016590     EXIT.
+016600
+016610*================================================================*
+016620* 4000-DAILY-RECONCILIATION - SCANS THE ENTIRE RECEIPT FILE FOR  *
+016630* TODAY'S POSTINGS AND TOTALS THEM BY PAYMENT METHOD SO THE      *
+016640* BURSAR'S OFFICE CAN BALANCE THE DRAWER AGAINST WHAT MENU       *
+016650* RECORDED TODAY.                                                *
+016660*================================================================*
+016670 4000-DAILY-RECONCILIATION.
+016680     MOVE ZERO TO WS-CASH-TOTAL WS-CHECK-TOTAL WS-CARD-TOTAL
+016690     MOVE ZERO TO WS-GRAND-TOTAL
+016700     MOVE 'N' TO WS-EOF-SW
+016710     MOVE LOW-VALUES TO RCP-KEY
+016720     START RECEIPT-FILE KEY IS NOT LESS THAN RCP-KEY
+016730         INVALID KEY
+016740             MOVE 'Y' TO WS-EOF-SW
+016750     END-START.
+016760     PERFORM 4100-ACCUMULATE-ONE-RECEIPT
+016770         THRU 4100-ACCUMULATE-ONE-RECEIPT-EXIT
+016780         UNTIL RCP-FILE-EOF.
+016790 4000-DAILY-RECONCILIATION-EXIT.
+016800     EXIT.
+016810
+016820 4100-ACCUMULATE-ONE-RECEIPT.
+016830     READ RECEIPT-FILE NEXT RECORD
+016840         AT END
+016850             MOVE 'Y' TO WS-EOF-SW
+016860         NOT AT END
+016870             IF RCP-DATE-CC = WS-TODAY-CC
+016880                 AND RCP-DATE-YY = WS-TODAY-YY
+016890                 AND RCP-DATE-MM = WS-TODAY-MM
+016900                 AND RCP-DATE-DD = WS-TODAY-DD
+016910                 EVALUATE TRUE
+016920                     WHEN RCP-PAY-CASH
+016930                         ADD RCP-AMOUNT TO WS-CASH-TOTAL
+016940                     WHEN RCP-PAY-CHECK
+016950                         ADD RCP-AMOUNT TO WS-CHECK-TOTAL
+016960                     WHEN RCP-PAY-CARD
+016970                         ADD RCP-AMOUNT TO WS-CARD-TOTAL
+016980                 END-EVALUATE
+016990                 ADD RCP-AMOUNT TO WS-GRAND-TOTAL
+017000             END-IF
+017010     END-READ.
+017020 4100-ACCUMULATE-ONE-RECEIPT-EXIT.
+017030     EXIT.
+017040
+017050*================================================================*
+017060* 9999-TERMINATE                                                 *
+017070*================================================================*
+017080 9999-TERMINATE.
+017090     CLOSE RECEIPT-FILE.
+017100     CLOSE LEDGER-FILE.
+017110     CLOSE GLX-FILE.
+017120 9999-TERMINATE-EXIT.
+017130     EXIT.
