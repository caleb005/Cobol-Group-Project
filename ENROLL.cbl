@@ -0,0 +1,280 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PROJ-ENROLLMENT.
+000300 AUTHOR.        D. HALVERSON.
+000400 INSTALLATION.  REGISTRAR AND BURSAR SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  DWH  ORIGINAL - ENROLLS A STUDENT IN A CLASS SECTION.
+001100*                CHECKS THE STUDENT'S LEDGER FOR AN OVERDUE
+001200*                BALANCE OR A REGISTRAR HOLD AND REFUSES THE
+001300*                ENROLLMENT, PRINTING THE REASON BACK ON SCREEN,
+001400*                BEFORE EVER LOOKING AT THE CLASS FILE.  CHECKS
+001500*                THE CLASS FOR AN OPEN SEAT, POSTS THE SEAT AND
+001600*                THE TUITION CHARGE WHEN ENROLLMENT SUCCEEDS.
+001650* 08/09/26  DWH  APPENDS A GL EXTRACT RECORD TO GLXTRACT FOR EACH
+001660*                SUCCESSFUL ENROLLMENT, FOR NIGHTLY PICKUP BY THE
+001670*                COLLEGE'S GENERAL LEDGER SYSTEM.
+001700*================================================================
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT LEDGER-FILE ASSIGN TO "LEDMSTR"
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS DYNAMIC
+002400         RECORD KEY IS LED-SSN
+002500         FILE STATUS IS WS-LEDGER-FS.
+002600     SELECT CLASS-FILE ASSIGN TO "CLSMSTR"
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS CLS-KEY
+003000         FILE STATUS IS WS-CLASS-FS.
+003100     SELECT ENROLLMENT-FILE ASSIGN TO "ENRMSTR"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS ENR-KEY
+003500         FILE STATUS IS WS-ENR-FS.
+003550     SELECT GLX-FILE ASSIGN TO "GLXTRACT"
+003560         ORGANIZATION IS LINE SEQUENTIAL
+003570         FILE STATUS IS WS-GLX-FS.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  LEDGER-FILE.
+003900     COPY LEDREC.
+004000 FD  CLASS-FILE.
+004100     COPY CLSREC.
+004200 FD  ENROLLMENT-FILE.
+004300     COPY ENRREC.
+004350 FD  GLX-FILE.
+004360     COPY GLXREC.
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-LEDGER-FS             PIC X(02)  VALUE '00'.
+004600     88  LEDGER-FS-OK                     VALUE '00'.
+004700     88  LEDGER-FS-NOT-FOUND              VALUE '23' '35'.
+004800 01  WS-CLASS-FS              PIC X(02)  VALUE '00'.
+004900     88  CLASS-FS-OK                      VALUE '00'.
+005000     88  CLASS-FS-NOT-FOUND               VALUE '23' '35'.
+005100 01  WS-ENR-FS                PIC X(02)  VALUE '00'.
+005200     88  ENR-FS-OK                        VALUE '00'.
+005300     88  ENR-FS-NOT-FOUND                 VALUE '23' '35'.
+005350 01  WS-GLX-FS                PIC X(02)  VALUE '00'.
+005360     88  GLX-FS-OK                        VALUE '00'.
+005400
+005500 01  WS-HOLD-SW               PIC X      VALUE 'N'.
+005600     88  ENROLLMENT-IS-BLOCKED            VALUE 'Y'.
+005700 01  WS-CLASS-FULL-SW         PIC X      VALUE 'N'.
+005800     88  SECTION-IS-FULL                  VALUE 'Y'.
+005900 01  WS-CLASS-NOT-FOUND-SW    PIC X      VALUE 'N'.
+006000     88  CLASS-NOT-ON-FILE                VALUE 'Y'.
+006100 01  WS-TODAY                 PIC 9(08)  VALUE ZERO.
+006200 01  WS-TODAY-GROUP REDEFINES WS-TODAY.
+006300     05  WS-TODAY-CC          PIC 9(02).
+006400     05  WS-TODAY-YY          PIC 9(02).
+006500     05  WS-TODAY-MM          PIC 9(02).
+006600     05  WS-TODAY-DD          PIC 9(02).
+006700 01  WS-COURSE-NO             PIC X(08)  VALUE SPACES.
+006800 01  WS-SECTION               PIC X(03)  VALUE SPACES.
+006900 01  WS-MESSAGE               PIC X(50)  VALUE SPACES.
+006950 01  WS-ACK                   PIC X(01)  VALUE SPACE.
+007000
+007100 LINKAGE SECTION.
+007200 01  LK-SNO                   PIC 9(09).
+007300 SCREEN SECTION.
+007400 01  CLEAR-SCREEN.
+007500     05  BLANK SCREEN.
+007600 01  ENROLLMENT-SCREEN.
+007700     05  LINE 3  COL 30 VALUE "CLASS ENROLLMENT".
+007800     05  LINE 5  COL 10 VALUE "COURSE NUMBER: ".
+007900     05  LINE 5  COL 30 PIC X(08) TO WS-COURSE-NO.
+008000     05  LINE 5  COL 45 VALUE "SECTION: ".
+008100     05  LINE 5  COL 55 PIC X(03) TO WS-SECTION.
+008200     05  LINE 10 COL 10 PIC X(50) FROM WS-MESSAGE.
+008210 01  RESULT-SCREEN.
+008220     05  LINE 10 COL 10 PIC X(50) FROM WS-MESSAGE.
+008230     05  LINE 12 COL 10 VALUE "PRESS ENTER TO CONTINUE...".
+008240     05  LINE 12 COL 38 PIC X(01) TO WS-ACK.
+008300 PROCEDURE DIVISION USING LK-SNO.
+008400*================================================================*
+008500* 0000-MAINLINE                                                  *
+008600*================================================================*
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+008900     PERFORM 2000-CHECK-STANDING THRU 2000-CHECK-STANDING-EXIT.
+009000     IF NOT ENROLLMENT-IS-BLOCKED
+009400         PERFORM 3000-GET-CLASS-CHOICE
+009500             THRU 3000-GET-CLASS-CHOICE-EXIT
+009600         PERFORM 4000-CHECK-CLASS THRU 4000-CHECK-CLASS-EXIT
+009700         IF CLASS-NOT-ON-FILE
+009800             MOVE 'CLASS NOT ON FILE' TO WS-MESSAGE
+009900         ELSE
+010000         IF SECTION-IS-FULL
+010100             MOVE 'CLASS IS FULL - NOT ENROLLED' TO WS-MESSAGE
+010200         ELSE
+010300             PERFORM 5000-ENROLL-STUDENT
+010400                 THRU 5000-ENROLL-STUDENT-EXIT
+010500         END-IF
+010600         END-IF
+010900     END-IF.
+010910     DISPLAY CLEAR-SCREEN
+010920     DISPLAY RESULT-SCREEN
+010930     ACCEPT RESULT-SCREEN.
+011000     PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT.
+011100     GOBACK.
+011200
+011300*================================================================*
+011400* 1000-INITIALIZE - OPEN THE LEDGER, CLASS AND ENROLLMENT MASTERS*
+011500*================================================================*
+011600 1000-INITIALIZE.
+011700     OPEN I-O LEDGER-FILE.
+011800     IF LEDGER-FS-NOT-FOUND
+011900         OPEN OUTPUT LEDGER-FILE
+012000         CLOSE LEDGER-FILE
+012100         OPEN I-O LEDGER-FILE
+012200     END-IF.
+012300     OPEN I-O CLASS-FILE.
+012400     IF CLASS-FS-NOT-FOUND
+012500         OPEN OUTPUT CLASS-FILE
+012600         CLOSE CLASS-FILE
+012700         OPEN I-O CLASS-FILE
+012800     END-IF.
+012900     OPEN I-O ENROLLMENT-FILE.
+013000     IF ENR-FS-NOT-FOUND
+013100         OPEN OUTPUT ENROLLMENT-FILE
+013200         CLOSE ENROLLMENT-FILE
+013300         OPEN I-O ENROLLMENT-FILE
+013400     END-IF.
+013450     OPEN EXTEND GLX-FILE.
+013460     IF NOT GLX-FS-OK
+013470         CLOSE GLX-FILE
+013480         OPEN OUTPUT GLX-FILE
+013490         CLOSE GLX-FILE
+013495         OPEN EXTEND GLX-FILE
+013497     END-IF.
+013500     ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+013600 1000-INITIALIZE-EXIT.
+013700     EXIT.
+013800
+013900*================================================================*
+014000* 2000-CHECK-STANDING - REFUSES ENROLLMENT WHEN THE STUDENT HAS  *
+014100* AN OVERDUE LEDGER BALANCE OR A REGISTRAR HOLD.                 *
+014200*================================================================*
+014300 2000-CHECK-STANDING.
+014400     MOVE 'N' TO WS-HOLD-SW
+014500     MOVE LK-SNO TO LED-SSN
+014600     READ LEDGER-FILE
+014700         INVALID KEY
+014800             INITIALIZE LEDGER-RECORD
+014900             MOVE LK-SNO TO LED-SSN
+015000             MOVE 'N' TO LED-HOLD-FLAG
+015100             WRITE LEDGER-RECORD
+015200     END-READ.
+015300     IF LED-ON-HOLD
+015400         MOVE 'Y' TO WS-HOLD-SW
+015500         STRING 'REGISTRAR HOLD - ' DELIMITED BY SIZE
+015600             LED-HOLD-REASON DELIMITED BY SIZE
+015700             INTO WS-MESSAGE
+015800     ELSE
+015900     IF LED-BALANCE > ZERO
+016000         MOVE 'Y' TO WS-HOLD-SW
+016100         MOVE 'OVERDUE BALANCE - NOT ENROLLED' TO WS-MESSAGE
+016200     END-IF
+016300     END-IF.
+016400 2000-CHECK-STANDING-EXIT.
+016500     EXIT.
+016600
+016700*================================================================*
+016800* 3000-GET-CLASS-CHOICE                                          *
+016900*================================================================*
+017000 3000-GET-CLASS-CHOICE.
+017100     MOVE SPACES TO WS-MESSAGE
+017200     DISPLAY CLEAR-SCREEN
+017300     DISPLAY ENROLLMENT-SCREEN
+017400     ACCEPT ENROLLMENT-SCREEN.
+017500 3000-GET-CLASS-CHOICE-EXIT.
+017600     EXIT.
+017700
+017800*================================================================*
+017900* 4000-CHECK-CLASS - LOOKS UP THE CLASS AND FLAGS WHETHER IT IS  *
+018000* ON FILE AND WHETHER IT HAS AN OPEN SEAT.                       *
+018100*================================================================*
+018200 4000-CHECK-CLASS.
+018300     MOVE 'N' TO WS-CLASS-NOT-FOUND-SW
+018400     MOVE 'N' TO WS-CLASS-FULL-SW
+018500     MOVE WS-COURSE-NO TO CLS-COURSE-NO
+018600     MOVE WS-SECTION TO CLS-SECTION
+018700     READ CLASS-FILE
+018800         INVALID KEY
+018900             MOVE 'Y' TO WS-CLASS-NOT-FOUND-SW
+019000         NOT INVALID KEY
+019100             IF CLS-SEATS-FILLED >= CLS-MAX-SEATS
+019200                 MOVE 'Y' TO WS-CLASS-FULL-SW
+019300             END-IF
+019400     END-READ.
+019500 4000-CHECK-CLASS-EXIT.
+019600     EXIT.
+019700
+019800*================================================================*
+019900* 5000-ENROLL-STUDENT - WRITES THE ENROLLMENT RECORD, TAKES THE  *
+020000* SEAT, AND POSTS THE TUITION CHARGE TO THE STUDENT LEDGER.      *
+020100*================================================================*
+020200 5000-ENROLL-STUDENT.
+020300     MOVE LK-SNO TO ENR-SSN
+020400     MOVE WS-COURSE-NO TO ENR-COURSE-NO
+020500     MOVE WS-SECTION TO ENR-SECTION
+020600     MOVE WS-TODAY-CC TO ENR-DATE-CC
+020700     MOVE WS-TODAY-YY TO ENR-DATE-YY
+020800     MOVE WS-TODAY-MM TO ENR-DATE-MM
+020900     MOVE WS-TODAY-DD TO ENR-DATE-DD
+021000     MOVE 'E' TO ENR-STATUS
+021100     WRITE ENROLLMENT-RECORD
+021200         INVALID KEY
+021300             MOVE 'STUDENT ALREADY ENROLLED IN THIS SECTION'
+021400                 TO WS-MESSAGE
+021500         NOT INVALID KEY
+021600             ADD 1 TO CLS-SEATS-FILLED
+021700             REWRITE CLASS-RECORD
+022000             ADD CLS-TUITION-AMT TO LED-CHARGES-TOTAL
+022100             COMPUTE LED-BALANCE =
+022200                 LED-CHARGES-TOTAL - LED-CREDITS-TOTAL
+022300                     - LED-AID-TOTAL
+022400             REWRITE LEDGER-RECORD
+022450             PERFORM 5100-WRITE-GL-EXTRACT
+022460                 THRU 5100-WRITE-GL-EXTRACT-EXIT
+022500             MOVE 'STUDENT ENROLLED' TO WS-MESSAGE
+022600     END-WRITE.
+022700 5000-ENROLL-STUDENT-EXIT.
+022800     EXIT.
+022900
+022910*================================================================*
+022920* 5100-WRITE-GL-EXTRACT - APPENDS ONE GL EXTRACT RECORD FOR THIS *
+022930* ENROLLMENT'S TUITION CHARGE, FOR NIGHTLY PICKUP BY THE GL FEED.*
+022940*================================================================*
+022950 5100-WRITE-GL-EXTRACT.
+022960     MOVE SPACES TO GL-EXTRACT-RECORD
+022970     MOVE 'E' TO GLX-TRANS-TYPE
+022980     MOVE LK-SNO TO GLX-SSN
+022990     MOVE WS-TODAY-CC TO GLX-DATE-CC
+023000     MOVE WS-TODAY-YY TO GLX-DATE-YY
+023010     MOVE WS-TODAY-MM TO GLX-DATE-MM
+023020     MOVE WS-TODAY-DD TO GLX-DATE-DD
+023030     STRING WS-COURSE-NO DELIMITED BY SIZE
+023040         WS-SECTION DELIMITED BY SIZE
+023050         INTO GLX-REFERENCE
+023060     MOVE CLS-TUITION-AMT TO GLX-AMOUNT
+023070     MOVE '4000-TUITN' TO GLX-GL-ACCOUNT
+023080     WRITE GL-EXTRACT-RECORD.
+023090 5100-WRITE-GL-EXTRACT-EXIT.
+023095     EXIT.
+023100
+023110*================================================================*
+023120* 9999-TERMINATE                                                 *
+023130*================================================================*
+023140 9999-TERMINATE.
+023150     CLOSE LEDGER-FILE.
+023160     CLOSE CLASS-FILE.
+023170     CLOSE ENROLLMENT-FILE.
+023180     CLOSE GLX-FILE.
+023190 9999-TERMINATE-EXIT.
+023800     EXIT.
