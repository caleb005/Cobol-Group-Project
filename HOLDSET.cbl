@@ -0,0 +1,130 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    REGISTRAR-HOLD-PGM.
+000300 AUTHOR.        D. HALVERSON.
+000400 INSTALLATION.  REGISTRAR AND BURSAR SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  DWH  ORIGINAL - PLACES OR CLEARS THE REGISTRAR HOLD
+001100*                ON A STUDENT'S LEDGER RECORD. PROJ-ENROLLMENT'S
+001200*                2000-CHECK-STANDING REFUSES TO ENROLL A STUDENT
+001300*                WHILE LED-HOLD-FLAG IS 'Y', BUT UNTIL NOW NO
+001400*                PROGRAM EVER SET IT - THIS IS THE REGISTRAR'S
+001500*                SIDE OF THAT CHECK.
+001600*================================================================
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT LEDGER-FILE ASSIGN TO "LEDMSTR"
+002100         ORGANIZATION IS INDEXED
+002200         ACCESS MODE IS DYNAMIC
+002300         RECORD KEY IS LED-SSN
+002400         FILE STATUS IS WS-LEDGER-FS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  LEDGER-FILE.
+002800     COPY LEDREC.
+002900 WORKING-STORAGE SECTION.
+003000 01  WS-LEDGER-FS             PIC X(02)  VALUE '00'.
+003100     88  LEDGER-FS-OK                     VALUE '00'.
+003200     88  LEDGER-FS-NOT-FOUND              VALUE '23' '35'.
+003300
+003400 01  WS-HOLD-CHOICE           PIC X(01)  VALUE SPACE.
+003500 01  WS-HOLD-REASON           PIC X(30)  VALUE SPACES.
+003600 01  WS-MESSAGE               PIC X(50)  VALUE SPACES.
+003700 01  WS-ACK                   PIC X(01)  VALUE SPACE.
+003800
+003900 LINKAGE SECTION.
+004000 01  LK-SNO                   PIC 9(09).
+004100 SCREEN SECTION.
+004200 01  CLEAR-SCREEN.
+004300     05  BLANK SCREEN.
+004400 01  REGISTRAR-HOLD-SCREEN.
+004500     05  LINE 3  COL 30 VALUE "REGISTRAR HOLD".
+004600     05  LINE 5  COL 10 VALUE "PLACE HOLD (Y/N)   : ".
+004700     05  LINE 5  COL 32 PIC X(01) TO WS-HOLD-CHOICE.
+004800     05  LINE 6  COL 10 VALUE "REASON             : ".
+004900     05  LINE 6  COL 32 PIC X(30) TO WS-HOLD-REASON.
+005000     05  LINE 10 COL 10 PIC X(50) FROM WS-MESSAGE.
+005100 01  RESULT-SCREEN.
+005200     05  LINE 10 COL 10 PIC X(50) FROM WS-MESSAGE.
+005300     05  LINE 12 COL 10 VALUE "PRESS ENTER TO CONTINUE...".
+005400     05  LINE 12 COL 38 PIC X(01) TO WS-ACK.
+005500 PROCEDURE DIVISION USING LK-SNO.
+005600*================================================================*
+005700* 0000-MAINLINE                                                  *
+005800*================================================================*
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+006100     PERFORM 2000-PROMPT-FOR-HOLD THRU 2000-PROMPT-FOR-HOLD-EXIT.
+006200     PERFORM 3000-UPDATE-HOLD THRU 3000-UPDATE-HOLD-EXIT.
+006300     DISPLAY CLEAR-SCREEN
+006400     DISPLAY RESULT-SCREEN
+006500     ACCEPT RESULT-SCREEN.
+006600     PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT.
+006700     GOBACK.
+006800
+006900*================================================================*
+007000* 1000-INITIALIZE - OPEN THE LEDGER MASTER, CREATING IT ON THE   *
+007100* FIRST RUN IF IT DOES NOT YET EXIST, AND FETCH (OR CREATE) THE  *
+007200* STUDENT'S LEDGER RECORD.                                      *
+007300*================================================================*
+007400 1000-INITIALIZE.
+007500     OPEN I-O LEDGER-FILE.
+007600     IF LEDGER-FS-NOT-FOUND
+007700         OPEN OUTPUT LEDGER-FILE
+007800         CLOSE LEDGER-FILE
+007900         OPEN I-O LEDGER-FILE
+008000     END-IF.
+008100     MOVE LK-SNO TO LED-SSN
+008200     READ LEDGER-FILE
+008300         INVALID KEY
+008400             INITIALIZE LEDGER-RECORD
+008500             MOVE LK-SNO TO LED-SSN
+008600             MOVE 'N' TO LED-HOLD-FLAG
+008700             WRITE LEDGER-RECORD
+008800     END-READ.
+008900 1000-INITIALIZE-EXIT.
+009000     EXIT.
+009100
+009200*================================================================*
+009300* 2000-PROMPT-FOR-HOLD                                          *
+009400*================================================================*
+009500 2000-PROMPT-FOR-HOLD.
+009600     MOVE SPACES TO WS-MESSAGE
+009700     MOVE SPACE TO WS-HOLD-CHOICE
+009800     MOVE SPACES TO WS-HOLD-REASON
+009900     DISPLAY CLEAR-SCREEN
+010000     DISPLAY REGISTRAR-HOLD-SCREEN
+010100     ACCEPT REGISTRAR-HOLD-SCREEN.
+010200 2000-PROMPT-FOR-HOLD-EXIT.
+010300     EXIT.
+010400
+010500*================================================================*
+010600* 3000-UPDATE-HOLD - SETS OR CLEARS THE HOLD BASED ON THE        *
+010700* OPERATOR'S Y/N CHOICE, CARRYING THE REASON WHEN ONE IS PLACED. *
+010800*================================================================*
+010900 3000-UPDATE-HOLD.
+011000     IF WS-HOLD-CHOICE = 'Y' OR WS-HOLD-CHOICE = 'y'
+011100         MOVE 'Y' TO LED-HOLD-FLAG
+011200         MOVE WS-HOLD-REASON TO LED-HOLD-REASON
+011300         REWRITE LEDGER-RECORD
+011400         MOVE 'REGISTRAR HOLD PLACED' TO WS-MESSAGE
+011500     ELSE
+011600         MOVE 'N' TO LED-HOLD-FLAG
+011700         MOVE SPACES TO LED-HOLD-REASON
+011800         REWRITE LEDGER-RECORD
+011900         MOVE 'REGISTRAR HOLD CLEARED' TO WS-MESSAGE
+012000     END-IF.
+012100 3000-UPDATE-HOLD-EXIT.
+012200     EXIT.
+012300
+012400*================================================================*
+012500* 9999-TERMINATE                                                 *
+012600*================================================================*
+012700 9999-TERMINATE.
+012800     CLOSE LEDGER-FILE.
+012900 9999-TERMINATE-EXIT.
+013000     EXIT.
