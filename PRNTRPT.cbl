@@ -0,0 +1,373 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    PRINT-REPORT-PGM.
+000300 AUTHOR.        D. HALVERSON.
+000400 INSTALLATION.  REGISTRAR AND BURSAR SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  DWH  ORIGINAL - PROMPTS FOR A REPORT TYPE (STUDENT
+001100*                TRANSCRIPT, CLASS ROSTER, FINANCIAL AID
+001200*                DISBURSEMENT SUMMARY, OR DAILY RECEIPTS
+001300*                REGISTER) AND THE SSN, CLASS, OR DATE RANGE IT
+001400*                NEEDS, THEN WRITES THE REPORT TO THE PRINT FILE.
+001500*================================================================
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT PRINT-FILE ASSIGN TO "RPTOUT"
+002000         ORGANIZATION IS LINE SEQUENTIAL
+002100         FILE STATUS IS WS-PRT-FS.
+002200     SELECT STUDENT-FILE ASSIGN TO "STUMSTR"
+002300         ORGANIZATION IS INDEXED
+002400         ACCESS MODE IS DYNAMIC
+002500         RECORD KEY IS STU-SSN
+002600         FILE STATUS IS WS-STUDENT-FS.
+002700     SELECT ENROLLMENT-FILE ASSIGN TO "ENRMSTR"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS ENR-KEY
+003100         FILE STATUS IS WS-ENR-FS.
+003200     SELECT AID-FILE ASSIGN TO "AIDMSTR"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS AID-KEY
+003600         FILE STATUS IS WS-AID-FS.
+003700     SELECT RECEIPT-FILE ASSIGN TO "RCPMSTR"
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS DYNAMIC
+004000         RECORD KEY IS RCP-KEY
+004100         FILE STATUS IS WS-RCP-FS.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  PRINT-FILE.
+004500 01  PRINT-LINE                  PIC X(80).
+004600 FD  STUDENT-FILE.
+004700     COPY STUREC.
+004800 FD  ENROLLMENT-FILE.
+004900     COPY ENRREC.
+005000 FD  AID-FILE.
+005100     COPY AIDREC.
+005200 FD  RECEIPT-FILE.
+005300     COPY RCPREC.
+005400 WORKING-STORAGE SECTION.
+005500 01  WS-PRT-FS                PIC X(02)  VALUE '00'.
+005600 01  WS-STUDENT-FS            PIC X(02)  VALUE '00'.
+005700     88  STUDENT-FS-NOT-FOUND             VALUE '23' '35'.
+005800 01  WS-ENR-FS                PIC X(02)  VALUE '00'.
+005900     88  ENR-FS-NOT-FOUND                 VALUE '23' '35'.
+006000 01  WS-AID-FS                PIC X(02)  VALUE '00'.
+006100     88  AID-FS-NOT-FOUND                 VALUE '23' '35'.
+006200 01  WS-RCP-FS                PIC X(02)  VALUE '00'.
+006300     88  RCP-FS-NOT-FOUND                 VALUE '23' '35'.
+006400
+006500 01  WS-EOF-SW                PIC X      VALUE 'N'.
+006600     88  MASTER-FILE-EOF                  VALUE 'Y'.
+006700
+006800 01  WS-REPORT-TYPE           PIC X      VALUE SPACE.
+006900     88  RPT-TRANSCRIPT                   VALUE '1'.
+007000     88  RPT-ROSTER                       VALUE '2'.
+007100     88  RPT-AID-SUMMARY                  VALUE '3'.
+007200     88  RPT-RECEIPTS-REGISTER            VALUE '4'.
+007300 01  WS-SEL-SNO               PIC 9(09)  VALUE ZERO.
+007400 01  WS-SEL-COURSE-NO         PIC X(08)  VALUE SPACES.
+007500 01  WS-SEL-SECTION           PIC X(03)  VALUE SPACES.
+007600 01  WS-SEL-FROM-DATE         PIC 9(08)  VALUE ZERO.
+007700 01  WS-SEL-TO-DATE           PIC 9(08)  VALUE ZERO.
+007800 01  WS-AID-REC-DATE          PIC 9(08)  VALUE ZERO.
+007900 01  WS-RCP-REC-DATE          PIC 9(08)  VALUE ZERO.
+008000 01  WS-MESSAGE               PIC X(50)  VALUE SPACES.
+008050 01  WS-ACK                   PIC X(01)  VALUE SPACE.
+008100 SCREEN SECTION.
+008200 01  CLEAR-SCREEN.
+008300     05  BLANK SCREEN.
+008400 01  REPORT-SELECT-SCREEN.
+008500     05  LINE 3  COL 30 VALUE "PRINT A REPORT".
+008600     05  LINE 5  COL 10 VALUE "1 STUDENT TRANSCRIPT".
+008700     05  LINE 6  COL 10 VALUE "2 CLASS ROSTER".
+008800     05  LINE 7  COL 10 VALUE "3 FINANCIAL AID SUMMARY".
+008900     05  LINE 8  COL 10 VALUE "4 DAILY RECEIPTS REGISTER".
+009000     05  LINE 10 COL 10 VALUE "REPORT TYPE: ".
+009100     05  LINE 10 COL 24 PIC X(01) TO WS-REPORT-TYPE.
+009200     05  LINE 12 COL 10 VALUE "SSN (TRANSCRIPT)          : ".
+009300     05  LINE 12 COL 40 PIC 9(09) TO WS-SEL-SNO.
+009400     05  LINE 13 COL 10 VALUE "COURSE/SECTION (ROSTER)   : ".
+009500     05  LINE 13 COL 40 PIC X(08) TO WS-SEL-COURSE-NO.
+009600     05  LINE 13 COL 50 PIC X(03) TO WS-SEL-SECTION.
+009700     05  LINE 14 COL 10 VALUE "FROM DATE CCYYMMDD (AID/RCPT): ".
+009800     05  LINE 14 COL 42 PIC 9(08) TO WS-SEL-FROM-DATE.
+009900     05  LINE 15 COL 10 VALUE "TO DATE CCYYMMDD   (AID/RCPT): ".
+010000     05  LINE 15 COL 42 PIC 9(08) TO WS-SEL-TO-DATE.
+010100     05  LINE 18 COL 10 PIC X(50) FROM WS-MESSAGE.
+010150 01  RESULT-SCREEN.
+010160     05  LINE 18 COL 10 PIC X(50) FROM WS-MESSAGE.
+010170     05  LINE 20 COL 10 VALUE "PRESS ENTER TO CONTINUE...".
+010180     05  LINE 20 COL 38 PIC X(01) TO WS-ACK.
+010200 PROCEDURE DIVISION.
+010300*================================================================*
+010400* 0000-MAINLINE                                                  *
+010500*================================================================*
+010600 0000-MAINLINE.
+010700     PERFORM 1000-GET-SELECTION THRU 1000-GET-SELECTION-EXIT.
+010750     PERFORM 1050-DEFAULT-DATE-RANGE
+010760         THRU 1050-DEFAULT-DATE-RANGE-EXIT.
+010800     OPEN OUTPUT PRINT-FILE.
+010900     EVALUATE TRUE
+011000         WHEN RPT-TRANSCRIPT
+011100             PERFORM 2000-STUDENT-TRANSCRIPT
+011200                 THRU 2000-STUDENT-TRANSCRIPT-EXIT
+011300         WHEN RPT-ROSTER
+011400             PERFORM 3000-CLASS-ROSTER THRU 3000-CLASS-ROSTER-EXIT
+011500         WHEN RPT-AID-SUMMARY
+011600             PERFORM 4000-AID-SUMMARY THRU 4000-AID-SUMMARY-EXIT
+011700         WHEN RPT-RECEIPTS-REGISTER
+011800             PERFORM 5000-RECEIPTS-REGISTER
+011900                 THRU 5000-RECEIPTS-REGISTER-EXIT
+012000         WHEN OTHER
+012100             MOVE 'UNRECOGNIZED REPORT TYPE' TO PRINT-LINE
+012200             WRITE PRINT-LINE
+012300     END-EVALUATE.
+012400     CLOSE PRINT-FILE.
+012500     MOVE 'REPORT COMPLETE' TO WS-MESSAGE
+012600     DISPLAY CLEAR-SCREEN
+012700     DISPLAY RESULT-SCREEN
+012750     ACCEPT RESULT-SCREEN.
+012800     GOBACK.
+012900
+013000*================================================================*
+013100* 1000-GET-SELECTION                                             *
+013200*================================================================*
+013300 1000-GET-SELECTION.
+013400     DISPLAY CLEAR-SCREEN
+013500     DISPLAY REPORT-SELECT-SCREEN
+013510     ACCEPT REPORT-SELECT-SCREEN.
+013600 1000-GET-SELECTION-EXIT.
+013700     EXIT.
+013800
+013810*================================================================*
+013820* 1050-DEFAULT-DATE-RANGE - WHEN THE OPERATOR LEAVES THE DATE    *
+013830* RANGE BLANK (THE ZERO VALUE THE FIELDS ARE INITIALIZED TO),    *
+013840* TREAT IT AS "NO FILTER" RATHER THAN A RANGE THAT EXCLUDES      *
+013850* EVERY RECORD ON FILE - THE FROM DATE ALREADY EXCLUDES NOTHING  *
+013860* AT ZERO, SO ONLY THE TO DATE NEEDS A HIGH-VALUE DEFAULT.       *
+013870*================================================================*
+013880 1050-DEFAULT-DATE-RANGE.
+013890     IF WS-SEL-TO-DATE = ZERO
+013895         MOVE 99999999 TO WS-SEL-TO-DATE
+013910     END-IF.
+013920 1050-DEFAULT-DATE-RANGE-EXIT.
+013930     EXIT.
+013940
+013950*================================================================*
+014000* 2000-STUDENT-TRANSCRIPT - HEADER FROM STUDENT MASTER, DETAIL   *
+014100* LINES FROM THE ENROLLMENT MASTER, FOR ONE SSN.                 *
+014200*================================================================*
+014300 2000-STUDENT-TRANSCRIPT.
+014310     OPEN INPUT STUDENT-FILE.
+014320     IF STUDENT-FS-NOT-FOUND
+014330         MOVE 'NO STUDENT RECORDS ON FILE' TO PRINT-LINE
+014340         WRITE PRINT-LINE
+014350     ELSE
+014400         MOVE WS-SEL-SNO TO STU-SSN
+014700         READ STUDENT-FILE
+014800             INVALID KEY
+014900                 MOVE 'STUDENT NOT ON FILE' TO PRINT-LINE
+015000                 WRITE PRINT-LINE
+015005                 END-WRITE
+015100             NOT INVALID KEY
+015200                 STRING 'TRANSCRIPT FOR ' DELIMITED BY SIZE
+015300                     STU-LAST-NAME DELIMITED BY SIZE
+015400                     ', ' DELIMITED BY SIZE
+015500                     STU-FIRST-NAME DELIMITED BY SIZE
+015600                     INTO PRINT-LINE
+015700                 WRITE PRINT-LINE
+015705                 END-WRITE
+015800         END-READ
+015810         CLOSE STUDENT-FILE
+015820     END-IF.
+015830     OPEN INPUT ENROLLMENT-FILE.
+015840     IF ENR-FS-NOT-FOUND
+015850         MOVE 'NO ENROLLMENT RECORDS ON FILE' TO PRINT-LINE
+015860         WRITE PRINT-LINE
+015870     ELSE
+015900         MOVE 'N' TO WS-EOF-SW
+016000         MOVE WS-SEL-SNO TO ENR-SSN
+016100         MOVE LOW-VALUES TO ENR-COURSE-NO ENR-SECTION
+016200         START ENROLLMENT-FILE KEY IS NOT LESS THAN ENR-KEY
+016300             INVALID KEY
+016400                 MOVE 'Y' TO WS-EOF-SW
+016500         END-START
+016600         PERFORM 2100-TRANSCRIPT-LINE
+016650             THRU 2100-TRANSCRIPT-LINE-EXIT
+016700             UNTIL MASTER-FILE-EOF
+016800         CLOSE ENROLLMENT-FILE
+016900     END-IF.
+017000 2000-STUDENT-TRANSCRIPT-EXIT.
+017100     EXIT.
+017200
+017300 2100-TRANSCRIPT-LINE.
+017400     READ ENROLLMENT-FILE NEXT RECORD
+017500         AT END
+017600             MOVE 'Y' TO WS-EOF-SW
+017700         NOT AT END
+017800             IF ENR-SSN NOT = WS-SEL-SNO
+017900                 MOVE 'Y' TO WS-EOF-SW
+018000             ELSE
+018100                 STRING '  ' DELIMITED BY SIZE
+018200                     ENR-COURSE-NO DELIMITED BY SIZE
+018300                     ' SEC ' DELIMITED BY SIZE
+018400                     ENR-SECTION DELIMITED BY SIZE
+018500                     ' STATUS ' DELIMITED BY SIZE
+018600                     ENR-STATUS DELIMITED BY SIZE
+018700                     INTO PRINT-LINE
+018800                 WRITE PRINT-LINE
+018805                 END-WRITE
+018900             END-IF
+019000     END-READ.
+019100 2100-TRANSCRIPT-LINE-EXIT.
+019200     EXIT.
+019300
+019400*================================================================*
+019500* 3000-CLASS-ROSTER - SCANS THE ENTIRE ENROLLMENT MASTER FOR ALL *
+019600* STUDENTS ENROLLED IN ONE COURSE/SECTION.                       *
+019700*================================================================*
+019800 3000-CLASS-ROSTER.
+019810     OPEN INPUT ENROLLMENT-FILE.
+019820     IF ENR-FS-NOT-FOUND
+019830         MOVE 'NO ENROLLMENT RECORDS ON FILE' TO PRINT-LINE
+019840         WRITE PRINT-LINE
+019850     ELSE
+019900         STRING 'ROSTER FOR ' DELIMITED BY SIZE
+020000             WS-SEL-COURSE-NO DELIMITED BY SIZE
+020100             ' SEC ' DELIMITED BY SIZE
+020200             WS-SEL-SECTION DELIMITED BY SIZE
+020300             INTO PRINT-LINE
+020400         WRITE PRINT-LINE
+020500         MOVE 'N' TO WS-EOF-SW
+020600         MOVE LOW-VALUES TO ENR-KEY
+020700         START ENROLLMENT-FILE KEY IS NOT LESS THAN ENR-KEY
+020800             INVALID KEY
+020900                 MOVE 'Y' TO WS-EOF-SW
+021000         END-START
+021100         PERFORM 3100-ROSTER-LINE THRU 3100-ROSTER-LINE-EXIT
+021200             UNTIL MASTER-FILE-EOF
+021300         CLOSE ENROLLMENT-FILE
+021400     END-IF.
+021500 3000-CLASS-ROSTER-EXIT.
+021600     EXIT.
+021700
+021800 3100-ROSTER-LINE.
+021900     READ ENROLLMENT-FILE NEXT RECORD
+022000         AT END
+022100             MOVE 'Y' TO WS-EOF-SW
+022200         NOT AT END
+022300             IF ENR-COURSE-NO = WS-SEL-COURSE-NO
+022400                 AND ENR-SECTION = WS-SEL-SECTION
+022500                 STRING '  SSN ' DELIMITED BY SIZE
+022600                     ENR-SSN DELIMITED BY SIZE
+022700                     ' STATUS ' DELIMITED BY SIZE
+022800                     ENR-STATUS DELIMITED BY SIZE
+022900                     INTO PRINT-LINE
+023000                 WRITE PRINT-LINE
+023005                 END-WRITE
+023100             END-IF
+023200     END-READ.
+023300 3100-ROSTER-LINE-EXIT.
+023400     EXIT.
+023500
+023600*================================================================*
+023700* 4000-AID-SUMMARY - SCANS THE ENTIRE AID MASTER FOR AWARDS      *
+023800* DISBURSED WITHIN THE SELECTED DATE RANGE.                      *
+023900*================================================================*
+024000 4000-AID-SUMMARY.
+024010     OPEN INPUT AID-FILE.
+024020     IF AID-FS-NOT-FOUND
+024030         MOVE 'NO FINANCIAL AID RECORDS ON FILE' TO PRINT-LINE
+024040         WRITE PRINT-LINE
+024050     ELSE
+024100         MOVE 'FINANCIAL AID DISBURSEMENT SUMMARY' TO PRINT-LINE
+024200         WRITE PRINT-LINE
+024300         MOVE 'N' TO WS-EOF-SW
+024400         MOVE LOW-VALUES TO AID-KEY
+024500         START AID-FILE KEY IS NOT LESS THAN AID-KEY
+024600             INVALID KEY
+024700                 MOVE 'Y' TO WS-EOF-SW
+024800         END-START
+024900         PERFORM 4100-AID-LINE THRU 4100-AID-LINE-EXIT
+025000             UNTIL MASTER-FILE-EOF
+025100         CLOSE AID-FILE
+025200     END-IF.
+025300 4000-AID-SUMMARY-EXIT.
+025400     EXIT.
+025500
+025600 4100-AID-LINE.
+025700     READ AID-FILE NEXT RECORD
+025800         AT END
+025900             MOVE 'Y' TO WS-EOF-SW
+026000         NOT AT END
+026100             MOVE AID-DISBURSE-DATE TO WS-AID-REC-DATE
+026200             IF WS-AID-REC-DATE IS NOT LESS THAN WS-SEL-FROM-DATE
+026300                 AND WS-AID-REC-DATE IS NOT GREATER THAN
+026400                     WS-SEL-TO-DATE
+026500                 STRING '  SSN ' DELIMITED BY SIZE
+026600                     AID-SSN DELIMITED BY SIZE
+026700                     ' TYPE ' DELIMITED BY SIZE
+026800                     AID-TYPE DELIMITED BY SIZE
+026900                     ' AMOUNT ' DELIMITED BY SIZE
+027000                     AID-AMOUNT DELIMITED BY SIZE
+027100                     INTO PRINT-LINE
+027200                 WRITE PRINT-LINE
+027205                 END-WRITE
+027300             END-IF
+027400     END-READ.
+027500 4100-AID-LINE-EXIT.
+027600     EXIT.
+027700
+027800*================================================================*
+027900* 5000-RECEIPTS-REGISTER - SCANS THE ENTIRE RECEIPT MASTER FOR   *
+028000* RECEIPTS POSTED WITHIN THE SELECTED DATE RANGE.                *
+028100*================================================================*
+028200 5000-RECEIPTS-REGISTER.
+028210     OPEN INPUT RECEIPT-FILE.
+028220     IF RCP-FS-NOT-FOUND
+028230         MOVE 'NO RECEIPT RECORDS ON FILE' TO PRINT-LINE
+028240         WRITE PRINT-LINE
+028250     ELSE
+028300         MOVE 'DAILY RECEIPTS REGISTER' TO PRINT-LINE
+028400         WRITE PRINT-LINE
+028500         MOVE 'N' TO WS-EOF-SW
+028600         MOVE LOW-VALUES TO RCP-KEY
+028700         START RECEIPT-FILE KEY IS NOT LESS THAN RCP-KEY
+028800             INVALID KEY
+028900                 MOVE 'Y' TO WS-EOF-SW
+029000         END-START
+029100         PERFORM 5100-RECEIPT-LINE THRU 5100-RECEIPT-LINE-EXIT
+029200             UNTIL MASTER-FILE-EOF
+029300         CLOSE RECEIPT-FILE
+029400     END-IF.
+029500 5000-RECEIPTS-REGISTER-EXIT.
+029600     EXIT.
+029700
+029800 5100-RECEIPT-LINE.
+029900     READ RECEIPT-FILE NEXT RECORD
+030000         AT END
+030100             MOVE 'Y' TO WS-EOF-SW
+030200         NOT AT END
+030300             MOVE RCP-TRANS-DATE TO WS-RCP-REC-DATE
+030400             IF WS-RCP-REC-DATE IS NOT LESS THAN WS-SEL-FROM-DATE
+030500                 AND WS-RCP-REC-DATE IS NOT GREATER THAN
+030600                     WS-SEL-TO-DATE
+030700                 STRING '  SSN ' DELIMITED BY SIZE
+030800                     RCP-SSN DELIMITED BY SIZE
+030900                     ' METHOD ' DELIMITED BY SIZE
+031000                     RCP-PAY-METHOD DELIMITED BY SIZE
+031100                     ' AMOUNT ' DELIMITED BY SIZE
+031200                     RCP-AMOUNT DELIMITED BY SIZE
+031300                     INTO PRINT-LINE
+031400                 WRITE PRINT-LINE
+031405                 END-WRITE
+031500             END-IF
+031600     END-READ.
+031700 5100-RECEIPT-LINE-EXIT.
+031800     EXIT.
