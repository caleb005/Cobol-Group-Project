@@ -1,57 +1,265 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MENU.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 MORE-TASKS   PIC X(3) VALUE 'YES'.
-       01 OPTION       PIC X.
-       01 WS-SNO       PIC 9(9).
-       SCREEN SECTION.
-       01 CLEAR-SCREEN.
-           05 BLANK SCREEN.
-       01 SNO-SCREEN.
-           05 LINE 22 COL 15 VALUE "ENTER STUDENT SSN: ".
-           05 LINE 22 COL 50 PIC 9(9) TO WS-SNO.
-       01 MENU-SCREEN.
-           05 LINE 3  COL 35 VALUE "MAIN MENU SCREEN".
-           05 LINE 6  COL 15 VALUE "ADD STUDENT      :A".
-           05 LINE 7  COL 15 VALUE "ADD CLASS        :C".
-           05 LINE 8  COL 15 VALUE "FINANCIAL AID    :F".
-           05 LINE 9  COL 15 VALUE "ADD RECEIPTS     :R".
-           05 LINE 10 COL 15 VALUE "ENROLLMENT       :E".
-           05 LINE 11 COL 15 VALUE "PRINT A REPORT   :P".
-           05 LINE 12 COL 15 VALUE "EXIT             :X".
-           05 LINE 14 COL 15 VALUE "ENTER LETTER OF SELECTION: ".
-           05 LINE 14 COL 15 PIC X(3) TO OPTION.
-       PROCEDURE DIVISION.
-       100-MAIN.
-           PERFORM UNTIL OPTION = 'X' OR 'x'
-               DISPLAY CLEAR-SCREEN
-               DISPLAY MENU-SCREEN
-               ACCEPT MENU-SCREEN
-
-               IF OPTION = 'A' , 'F' , 'R' , 'E'
-                   DISPLAY SNO-SCREEN
-                   ACCEPT SNO-SCREEN
-               END-IF.
-               DISPLAY CLEAR-SCREEN
-
-               IF OPTION = 'A'
-                   CALL 'PROJ-ADD-STUDENT' USING WS-SNO
-               ELSE
-               IF OPTION = 'C'
-                   CALL '(ADD-CLASS-PGM)'
-               ELSE
-               IF OPTION = 'F'
-                   CALL '(FINANCIAL-AID-PGM)' USING WS-SNO
-               ELSE
-               IF OPTION = 'R'
-                   CALL '(ADD-RECEIPTS-PGM)' USING WS-SNO
-               ELSE
-               IF OPTION = 'E'
-                   CALL 'PROJ-ENROLLMENT' USING WS-SNO
-               ELSE
-               IF OPTION = 'P'
-                   CALL '(PRINT-REPORT-PGM)'
-               END-IF
-           END-PERFORM
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MENU.
+000300 AUTHOR.        D. HALVERSON.
+000400 INSTALLATION.  REGISTRAR AND BURSAR SYSTEMS GROUP.
+000500 DATE-WRITTEN.  01/05/2024.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 01/05/24  DWH  ORIGINAL MENU - DISPATCHES ADD STUDENT, ADD
+001100*                CLASS, FINANCIAL AID, ADD RECEIPTS, ENROLLMENT
+001200*                AND PRINT REPORT OPTIONS.
+001300* 08/09/26  DWH  ADDED SSN EDIT CHECK AHEAD OF THE DISPATCH CALLS
+001400*                SO AN ALL-ZERO, ALL-NINE OR OTHERWISE OBVIOUSLY
+001500*                BAD SSN IS CAUGHT AND RE-PROMPTED BEFORE ANY
+001600*                STUDENT SUBPROGRAM IS EVER CALLED.
+001650* 08/09/26  DWH  ADDED OPERATOR SIGN-ON AND AN AUDIT TRAIL FILE -
+001660*                EVERY PASS THROUGH THE MENU LOOP NOW APPENDS A
+001670*                TIMESTAMP/OPERATOR/OPTION/SSN LINE TO AUDTRAIL.
+001680* 08/09/26  DWH  ADDED A REGISTRAR HOLD OPTION (H) CALLING
+001690*                REGISTRAR-HOLD-PGM SO A HOLD CAN ACTUALLY BE
+001695*                PLACED - PROJ-ENROLLMENT HAS CHECKED FOR ONE
+001696*                SINCE THE LEDGER WAS ADDED BUT NOTHING EVER SET
+001697*                IT UNTIL NOW.
+001700*================================================================
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SPECIAL-NAMES.
+002100     CRT STATUS IS WS-CRT-STATUS.
+002150 INPUT-OUTPUT SECTION.
+002160 FILE-CONTROL.
+002170     SELECT AUDIT-FILE ASSIGN TO "AUDTRAIL"
+002180         ORGANIZATION IS LINE SEQUENTIAL
+002190         FILE STATUS IS WS-AUDIT-FS.
+002200 DATA DIVISION.
+002250 FILE SECTION.
+002260 FD  AUDIT-FILE.
+002270     COPY AUDREC.
+002300 WORKING-STORAGE SECTION.
+002400*----------------------------------------------------------------
+002500* MENU CONTROL SWITCHES AND COUNTERS
+002600*----------------------------------------------------------------
+002700 01  MORE-TASKS              PIC X(03)  VALUE 'YES'.
+002800 01  OPTION                  PIC X.
+002900 01  WS-SNO                  PIC 9(09).
+003000 01  WS-SNO-GROUPS REDEFINES WS-SNO.
+003100     05  WS-SNO-AREA         PIC 9(03).
+003200     05  WS-SNO-GROUP        PIC 9(02).
+003300     05  WS-SNO-SERIAL       PIC 9(04).
+003400 01  WS-CRT-STATUS           PIC 9(04).
+003500
+003600 01  WS-SNO-VALID-SW         PIC X      VALUE 'N'.
+003700     88  SNO-IS-VALID                   VALUE 'Y'.
+003800 01  WS-REPDIGIT-SW          PIC X      VALUE 'N'.
+003900     88  SNO-IS-REPDIGIT                VALUE 'Y'.
+004000 01  WS-SNO-ERROR-MSG        PIC X(40)  VALUE SPACES.
+004100
+004200 77  WS-CHK-DIGIT            PIC 9      VALUE ZERO.
+004300 77  WS-CHK-VALUE            PIC 9(09)  VALUE ZERO.
+004310*----------------------------------------------------------------
+004320* OPERATOR SIGN-ON AND AUDIT TRAIL WORKING STORAGE
+004330*----------------------------------------------------------------
+004340 01  WS-AUDIT-FS             PIC X(02)  VALUE ZEROES.
+004350     88  AUDIT-FS-OK                    VALUE '00'.
+004360 01  WS-OPERATOR-ID          PIC X(08)  VALUE SPACES.
+004370 01  WS-TODAY                PIC 9(08)  VALUE ZEROES.
+004380 01  WS-TODAY-GROUP REDEFINES WS-TODAY.
+004390     05  WS-TODAY-CC         PIC 9(02).
+004400     05  WS-TODAY-YY         PIC 9(02).
+004410     05  WS-TODAY-MM         PIC 9(02).
+004420     05  WS-TODAY-DD         PIC 9(02).
+004430 01  WS-NOW                  PIC 9(08)  VALUE ZEROES.
+004440 01  WS-NOW-GROUP REDEFINES WS-NOW.
+004450     05  WS-NOW-HH           PIC 9(02).
+004460     05  WS-NOW-MM           PIC 9(02).
+004470     05  WS-NOW-SS           PIC 9(02).
+004475     05  WS-NOW-HH2          PIC 9(02).
+004480 SCREEN SECTION.
+004500 01  CLEAR-SCREEN.
+004600     05  BLANK SCREEN.
+004610 01  SIGNON-SCREEN.
+004620     05  LINE 12 COL 20 VALUE "OPERATOR SIGN-ON".
+004630     05  LINE 14 COL 20 VALUE "ENTER OPERATOR ID: ".
+004640     05  LINE 14 COL 39 PIC X(8) TO WS-OPERATOR-ID.
+004700 01  SNO-SCREEN.
+004800     05  LINE 22 COL 15 VALUE "ENTER STUDENT SSN: ".
+004900     05  LINE 22 COL 50 PIC 9(9) TO WS-SNO.
+005000     05  LINE 23 COL 15 PIC X(40) FROM WS-SNO-ERROR-MSG.
+005100 01  MENU-SCREEN.
+005200     05  LINE 3  COL 35 VALUE "MAIN MENU SCREEN".
+005300     05  LINE 6  COL 15 VALUE "ADD STUDENT      :A".
+005400     05  LINE 7  COL 15 VALUE "ADD CLASS        :C".
+005500     05  LINE 8  COL 15 VALUE "FINANCIAL AID    :F".
+005600     05  LINE 9  COL 15 VALUE "ADD RECEIPTS     :R".
+005700     05  LINE 10 COL 15 VALUE "ENROLLMENT       :E".
+005800     05  LINE 11 COL 15 VALUE "PRINT A REPORT   :P".
+005900     05  LINE 12 COL 15 VALUE "REGISTRAR HOLD   :H".
+005950     05  LINE 13 COL 15 VALUE "EXIT             :X".
+006000     05  LINE 15 COL 15 VALUE "ENTER LETTER OF SELECTION: ".
+006100     05  LINE 15 COL 15 PIC X(3) TO OPTION.
+006200 PROCEDURE DIVISION.
+006300*================================================================*
+006400* 0000-MAINLINE - DRIVES THE MENU LOOP UNTIL THE OPERATOR PICKS  *
+006500* THE EXIT OPTION.                                               *
+006600*================================================================*
+006700 0000-MAINLINE.
+006710     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+006800     PERFORM 2000-PROCESS-MENU THRU 2000-PROCESS-MENU-EXIT
+006900         UNTIL OPTION = 'X' OR OPTION = 'x'.
+006910     CLOSE AUDIT-FILE.
+007000     STOP RUN.
+007100
+007110*================================================================*
+007120* 1000-INITIALIZE - OPENS THE AUDIT TRAIL AND SIGNS THE OPERATOR *
+007130* ON BEFORE THE MENU LOOP BEGINS.                                *
+007140*================================================================*
+007150 1000-INITIALIZE.
+007160     OPEN EXTEND AUDIT-FILE.
+007170     IF NOT AUDIT-FS-OK
+007180         CLOSE AUDIT-FILE
+007190         OPEN OUTPUT AUDIT-FILE
+007200         CLOSE AUDIT-FILE
+007210         OPEN EXTEND AUDIT-FILE
+007220     END-IF.
+007230     MOVE SPACES TO WS-OPERATOR-ID
+007240     PERFORM 1100-PROMPT-FOR-OPERATOR-ID
+007250         THRU 1100-PROMPT-FOR-OPERATOR-ID-EXIT
+007260         UNTIL WS-OPERATOR-ID NOT = SPACES.
+007300 1000-INITIALIZE-EXIT.
+007310     EXIT.
+007320
+007330 1100-PROMPT-FOR-OPERATOR-ID.
+007340     DISPLAY CLEAR-SCREEN
+007350     DISPLAY SIGNON-SCREEN
+007360     ACCEPT SIGNON-SCREEN.
+007370 1100-PROMPT-FOR-OPERATOR-ID-EXIT.
+007380     EXIT.
+007390
+007400*================================================================*
+007410* 2000-PROCESS-MENU - ONE PASS OF THE MENU: DISPLAY, ACCEPT THE  *
+007420* OPTION, EDIT THE SSN WHEN THE OPTION NEEDS ONE, AND DISPATCH   *
+007430* TO THE PROPER STUDENT SUBPROGRAM.                              *
+007440*================================================================*
+007450 2000-PROCESS-MENU.
+007460     DISPLAY CLEAR-SCREEN
+007470     DISPLAY MENU-SCREEN
+007480     ACCEPT MENU-SCREEN
+007490
+007500     IF OPTION = 'A' OR 'F' OR 'R' OR 'E' OR 'H'
+007510         PERFORM 2100-GET-STUDENT-NUMBER
+007520             THRU 2100-GET-STUDENT-NUMBER-EXIT
+007530     END-IF.
+007540     DISPLAY CLEAR-SCREEN
+007550
+007560     EVALUATE OPTION
+007570         WHEN 'A'
+007580             CALL 'PROJ-ADD-STUDENT' USING WS-SNO
+007590         WHEN 'C'
+007600             CALL 'ADD-CLASS-PGM'
+007610         WHEN 'F'
+007620             CALL 'FINANCIAL-AID-PGM' USING WS-SNO
+007630         WHEN 'R'
+007640             CALL 'ADD-RECEIPTS-PGM' USING WS-SNO
+007650         WHEN 'E'
+007660             CALL 'PROJ-ENROLLMENT' USING WS-SNO
+007670         WHEN 'P'
+007680             CALL 'PRINT-REPORT-PGM'
+007685         WHEN 'H'
+007687             CALL 'REGISTRAR-HOLD-PGM' USING WS-SNO
+007690         WHEN OTHER
+007700             CONTINUE
+007710     END-EVALUATE.
+007720     IF OPTION NOT = 'X' AND OPTION NOT = 'x'
+007730         PERFORM 2200-WRITE-AUDIT-RECORD
+007740             THRU 2200-WRITE-AUDIT-RECORD-EXIT
+007750     END-IF.
+007760 2000-PROCESS-MENU-EXIT.
+007770     EXIT.
+007780
+007790*================================================================*
+007800* 2200-WRITE-AUDIT-RECORD - APPENDS ONE AUDIT TRAIL RECORD FOR   *
+007810* THIS PASS THROUGH THE MENU LOOP: WHEN, WHO, WHAT OPTION, AND   *
+007820* THE STUDENT SSN WHEN THE OPTION CARRIED ONE.                   *
+007830*================================================================*
+007840 2200-WRITE-AUDIT-RECORD.
+007850     MOVE SPACES TO AUDIT-RECORD
+007860     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+007870     ACCEPT WS-NOW FROM TIME
+007880     MOVE WS-TODAY-CC TO AUD-DATE-CC
+007890     MOVE WS-TODAY-YY TO AUD-DATE-YY
+007900     MOVE WS-TODAY-MM TO AUD-DATE-MM
+007910     MOVE WS-TODAY-DD TO AUD-DATE-DD
+007920     MOVE WS-NOW-HH   TO AUD-TIME-HH
+007930     MOVE WS-NOW-MM   TO AUD-TIME-MM
+007940     MOVE WS-NOW-SS   TO AUD-TIME-SS
+007950     MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+007960     MOVE OPTION TO AUD-OPTION
+007970     IF OPTION = 'A' OR 'F' OR 'R' OR 'E' OR 'H'
+007980         MOVE WS-SNO TO AUD-SNO
+007990     ELSE
+008000         MOVE ZERO TO AUD-SNO
+008010     END-IF
+008020     WRITE AUDIT-RECORD.
+008030 2200-WRITE-AUDIT-RECORD-EXIT.
+008040     EXIT.
+010600
+010700*================================================================*
+010800* 2100-GET-STUDENT-NUMBER - REPROMPTS SNO-SCREEN, WITH AN ERROR  *
+010900* LINE, UNTIL THE OPERATOR KEYS AN SSN THAT PASSES EDITING.      *
+011000*================================================================*
+011100 2100-GET-STUDENT-NUMBER.
+011200     MOVE 'N' TO WS-SNO-VALID-SW
+011300     PERFORM 2110-PROMPT-AND-EDIT-SNO
+011400         THRU 2110-PROMPT-AND-EDIT-SNO-EXIT
+011500         UNTIL SNO-IS-VALID.
+011600 2100-GET-STUDENT-NUMBER-EXIT.
+011700     EXIT.
+011800
+011900 2110-PROMPT-AND-EDIT-SNO.
+012000     DISPLAY SNO-SCREEN
+012100     ACCEPT SNO-SCREEN
+012200     PERFORM 2120-CHECK-REPEATING-DIGITS
+012300         THRU 2120-CHECK-REPEATING-DIGITS-EXIT
+012400     IF SNO-IS-REPDIGIT
+012500         MOVE 'SSN MAY NOT BE ALL THE SAME DIGIT - REENTER'
+012600             TO WS-SNO-ERROR-MSG
+012700     ELSE
+012800     IF WS-SNO-AREA = ZERO
+012900         MOVE 'SSN AREA NUMBER CANNOT BE 000 - REENTER'
+013000             TO WS-SNO-ERROR-MSG
+013100     ELSE
+013200     IF WS-SNO-GROUP = ZERO
+013300         MOVE 'SSN GROUP NUMBER CANNOT BE 00 - REENTER'
+013400             TO WS-SNO-ERROR-MSG
+013500     ELSE
+013600     IF WS-SNO-SERIAL = ZERO
+013700         MOVE 'SSN SERIAL NUMBER CANNOT BE 0000 - REENTER'
+013800             TO WS-SNO-ERROR-MSG
+013900     ELSE
+014000         MOVE SPACES TO WS-SNO-ERROR-MSG
+014100         MOVE 'Y' TO WS-SNO-VALID-SW
+014200     END-IF
+014300     END-IF
+014400     END-IF
+014500     END-IF.
+014600 2110-PROMPT-AND-EDIT-SNO-EXIT.
+014700     EXIT.
+014800
+014900*================================================================*
+015000* 2120-CHECK-REPEATING-DIGITS - TRUE WHEN WS-SNO IS NINE COPIES  *
+015100* OF THE SAME DIGIT (000000000, 111111111, ... 999999999), WHICH *
+015200* COVERS THE ALL-ZERO AND ALL-NINE CASES CALLED OUT AS OBVIOUSLY *
+015300* BAD SSNS.                                                      *
+015400*================================================================*
+015500 2120-CHECK-REPEATING-DIGITS.
+015600     MOVE 'N' TO WS-REPDIGIT-SW
+015700     PERFORM VARYING WS-CHK-DIGIT FROM 0 BY 1
+015800         UNTIL WS-CHK-DIGIT > 9 OR SNO-IS-REPDIGIT
+015900         COMPUTE WS-CHK-VALUE = WS-CHK-DIGIT * 111111111
+016000         IF WS-SNO = WS-CHK-VALUE
+016100             MOVE 'Y' TO WS-REPDIGIT-SW
+016200         END-IF
+016300     END-PERFORM.
+016400 2120-CHECK-REPEATING-DIGITS-EXIT.
+016500     EXIT.
