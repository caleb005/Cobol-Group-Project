@@ -0,0 +1,212 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FINANCIAL-AID-PGM.
+000300 AUTHOR.        D. HALVERSON.
+000400 INSTALLATION.  REGISTRAR AND BURSAR SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  DWH  ORIGINAL - RECORDS A FINANCIAL AID AWARD AND
+001100*                DISBURSEMENT FOR A STUDENT, POSTS THE AWARD AS
+001200*                A CREDIT TO THE STUDENT LEDGER, AND RECONCILES
+001300*                TOTAL AID DISBURSED AGAINST THE BALANCE STILL
+001400*                OWED AFTER AMOUNTS POSTED THROUGH
+001500*                ADD-RECEIPTS-PGM SO AN OVER-DISBURSEMENT IS
+001600*                CAUGHT BEFORE IT IS PAID OUT.
+001700*================================================================
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT AID-FILE ASSIGN TO "AIDMSTR"
+002200         ORGANIZATION IS INDEXED
+002300         ACCESS MODE IS DYNAMIC
+002400         RECORD KEY IS AID-KEY
+002500         FILE STATUS IS WS-AID-FS.
+002600     SELECT LEDGER-FILE ASSIGN TO "LEDMSTR"
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS DYNAMIC
+002900         RECORD KEY IS LED-SSN
+003000         FILE STATUS IS WS-LEDGER-FS.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  AID-FILE.
+003400     COPY AIDREC.
+003500 FD  LEDGER-FILE.
+003600     COPY LEDREC.
+003700 WORKING-STORAGE SECTION.
+003800 01  WS-AID-FS                PIC X(02)  VALUE '00'.
+003900     88  AID-FS-OK                        VALUE '00'.
+004000     88  AID-FS-NOT-FOUND                 VALUE '23' '35'.
+004100     88  AID-FS-EOF                       VALUE '10'.
+004200 01  WS-LEDGER-FS             PIC X(02)  VALUE '00'.
+004300     88  LEDGER-FS-OK                     VALUE '00'.
+004400     88  LEDGER-FS-NOT-FOUND              VALUE '23' '35'.
+004500
+004600 01  WS-EOF-SW                PIC X      VALUE 'N'.
+004700     88  AID-FILE-EOF                     VALUE 'Y'.
+004800 01  WS-OVER-SW               PIC X      VALUE 'N'.
+004900     88  AID-IS-OVER-DISBURSED            VALUE 'Y'.
+005000 01  WS-NEXT-SEQ              PIC 9(04)  VALUE ZERO.
+005100 01  WS-AWARD-TYPE            PIC X      VALUE SPACE.
+005200 01  WS-AWARD-TERM            PIC X(06)  VALUE SPACES.
+005300 01  WS-AWARD-AMOUNT          PIC 9(07)V99 VALUE ZERO.
+005400 01  WS-REMAINING-OWED        PIC S9(07)V99 VALUE ZERO.
+005500 01  WS-MESSAGE               PIC X(50)  VALUE SPACES.
+005510 01  WS-ACK                   PIC X(01)  VALUE SPACE.
+005600
+005700 LINKAGE SECTION.
+005800 01  LK-SNO                   PIC 9(09).
+005900 SCREEN SECTION.
+006000 01  CLEAR-SCREEN.
+006100     05  BLANK SCREEN.
+006200 01  FINANCIAL-AID-SCREEN.
+006300     05  LINE 3  COL 30 VALUE "FINANCIAL AID AWARD".
+006400     05  LINE 5  COL 10 VALUE "AWARD TYPE (G/L/S): ".
+006500     05  LINE 5  COL 32 PIC X(01) TO WS-AWARD-TYPE.
+006600     05  LINE 6  COL 10 VALUE "TERM (E.G. FA2026) : ".
+006700     05  LINE 6  COL 32 PIC X(06) TO WS-AWARD-TERM.
+006800     05  LINE 7  COL 10 VALUE "AWARD AMOUNT        : ".
+006900     05  LINE 7  COL 32 PIC 9(07)V99 TO WS-AWARD-AMOUNT.
+007000     05  LINE 10 COL 10 PIC X(50) FROM WS-MESSAGE.
+007010 01  RESULT-SCREEN.
+007020     05  LINE 10 COL 10 PIC X(50) FROM WS-MESSAGE.
+007030     05  LINE 12 COL 10 VALUE "PRESS ENTER TO CONTINUE...".
+007040     05  LINE 12 COL 38 PIC X(01) TO WS-ACK.
+007100 PROCEDURE DIVISION USING LK-SNO.
+007200*================================================================*
+007300* 0000-MAINLINE                                                  *
+007400*================================================================*
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+007650     PERFORM 2000-PROMPT-FOR-AWARD
+007680         THRU 2000-PROMPT-FOR-AWARD-EXIT.
+007800     PERFORM 3000-CHECK-OVER-DISBURSE
+007900         THRU 3000-CHECK-OVER-DISBURSE-EXIT.
+008000     IF AID-IS-OVER-DISBURSED
+008100         MOVE 'AWARD EXCEEDS BALANCE OWED - NOT DISBURSED'
+008200             TO WS-MESSAGE
+008300     ELSE
+008400         PERFORM 4000-POST-AWARD THRU 4000-POST-AWARD-EXIT
+008500     END-IF.
+008600     DISPLAY CLEAR-SCREEN
+008700     DISPLAY RESULT-SCREEN
+008750     ACCEPT RESULT-SCREEN.
+008800     PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT.
+008900     GOBACK.
+009000
+009100*================================================================*
+009200* 1000-INITIALIZE - OPEN THE AID AND LEDGER MASTERS, AND FETCH   *
+009300* (OR CREATE) THE STUDENT'S LEDGER RECORD.                       *
+009400*================================================================*
+009500 1000-INITIALIZE.
+009600     OPEN I-O AID-FILE.
+009700     IF AID-FS-NOT-FOUND
+009800         OPEN OUTPUT AID-FILE
+009900         CLOSE AID-FILE
+010000         OPEN I-O AID-FILE
+010100     END-IF.
+010200     OPEN I-O LEDGER-FILE.
+010300     IF LEDGER-FS-NOT-FOUND
+010400         OPEN OUTPUT LEDGER-FILE
+010500         CLOSE LEDGER-FILE
+010600         OPEN I-O LEDGER-FILE
+010700     END-IF.
+010800     MOVE LK-SNO TO LED-SSN
+010900     READ LEDGER-FILE
+011000         INVALID KEY
+011100             INITIALIZE LEDGER-RECORD
+011200             MOVE LK-SNO TO LED-SSN
+011300             MOVE 'N' TO LED-HOLD-FLAG
+011400             WRITE LEDGER-RECORD
+011500     END-READ.
+011600 1000-INITIALIZE-EXIT.
+011700     EXIT.
+011800
+011900*================================================================*
+012000* 2000-PROMPT-FOR-AWARD                                          *
+012100*================================================================*
+012200 2000-PROMPT-FOR-AWARD.
+012300     MOVE SPACES TO WS-MESSAGE
+012400     DISPLAY CLEAR-SCREEN
+012500     DISPLAY FINANCIAL-AID-SCREEN
+012600     ACCEPT FINANCIAL-AID-SCREEN.
+012700 2000-PROMPT-FOR-AWARD-EXIT.
+012800     EXIT.
+012900
+013000*================================================================*
+013100* 3000-CHECK-OVER-DISBURSE - REJECTS AN AWARD THAT WOULD PUSH    *
+013200* TOTAL AID DISBURSED PAST WHAT THE STUDENT STILL OWES AFTER     *
+013300* CREDIT FOR AMOUNTS ALREADY POSTED THROUGH ADD-RECEIPTS-PGM.    *
+013400*================================================================*
+013500 3000-CHECK-OVER-DISBURSE.
+013600     MOVE 'N' TO WS-OVER-SW
+013700     COMPUTE WS-REMAINING-OWED =
+013800         LED-CHARGES-TOTAL - LED-CREDITS-TOTAL - LED-AID-TOTAL
+013900     IF WS-AWARD-AMOUNT > WS-REMAINING-OWED
+014000         MOVE 'Y' TO WS-OVER-SW
+014100     END-IF.
+014200 3000-CHECK-OVER-DISBURSE-EXIT.
+014300     EXIT.
+014400
+014500*================================================================*
+014600* 4000-POST-AWARD - ASSIGNS THE NEXT SEQUENCE NUMBER FOR THIS    *
+014700* SSN, WRITES THE AWARD RECORD, AND POSTS IT AS A CREDIT TO THE  *
+014800* STUDENT LEDGER.                                                *
+014900*================================================================*
+015000 4000-POST-AWARD.
+015100     PERFORM 4100-FIND-NEXT-SEQ THRU 4100-FIND-NEXT-SEQ-EXIT.
+015200     MOVE LK-SNO TO AID-SSN
+015300     MOVE WS-NEXT-SEQ TO AID-SEQ-NO
+015400     MOVE WS-AWARD-TYPE TO AID-TYPE
+015500     MOVE WS-AWARD-TERM TO AID-TERM
+015600     MOVE WS-AWARD-AMOUNT TO AID-AMOUNT
+015700     MOVE 'D' TO AID-STATUS
+015800     ACCEPT AID-DISBURSE-DATE FROM DATE YYYYMMDD
+015900     WRITE AID-RECORD.
+016000
+016100     ADD WS-AWARD-AMOUNT TO LED-AID-TOTAL
+016200     COMPUTE LED-BALANCE =
+016300         LED-CHARGES-TOTAL - LED-CREDITS-TOTAL - LED-AID-TOTAL
+016400     REWRITE LEDGER-RECORD.
+016500     MOVE 'AWARD DISBURSED AND POSTED TO LEDGER' TO WS-MESSAGE.
+016600 4000-POST-AWARD-EXIT.
+016700     EXIT.
+016800
+016900*================================================================*
+017000* 4100-FIND-NEXT-SEQ - SCANS THE AID FILE FOR THE HIGHEST        *
+017100* EXISTING SEQUENCE NUMBER UNDER THIS SSN AND RETURNS ONE MORE.  *
+017200*================================================================*
+017300 4100-FIND-NEXT-SEQ.
+017400     MOVE ZERO TO WS-NEXT-SEQ
+017500     MOVE 'N' TO WS-EOF-SW
+017600     MOVE LK-SNO TO AID-SSN
+017700     MOVE ZERO TO AID-SEQ-NO
+017800     START AID-FILE KEY IS NOT LESS THAN AID-KEY
+017900         INVALID KEY
+018000             MOVE 'Y' TO WS-EOF-SW
+018100     END-START.
+018200     PERFORM UNTIL AID-FILE-EOF
+018300         READ AID-FILE NEXT RECORD
+018400             AT END
+018500                 MOVE 'Y' TO WS-EOF-SW
+018600             NOT AT END
+018700                 IF AID-SSN NOT = LK-SNO
+018800                     MOVE 'Y' TO WS-EOF-SW
+018900                 ELSE
+019000                     MOVE AID-SEQ-NO TO WS-NEXT-SEQ
+019100                 END-IF
+019200         END-READ
+019300     END-PERFORM.
+019400     ADD 1 TO WS-NEXT-SEQ.
+019500 4100-FIND-NEXT-SEQ-EXIT.
+019600     EXIT.
+019700
+019800*================================================================*
+019900* 9999-TERMINATE                                                 *
+020000*================================================================*
+020100 9999-TERMINATE.
+020200     CLOSE AID-FILE.
+020300     CLOSE LEDGER-FILE.
+020400 9999-TERMINATE-EXIT.
+020500     EXIT.
