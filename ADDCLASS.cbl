@@ -0,0 +1,199 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ADD-CLASS-PGM.
+000300 AUTHOR.        D. HALVERSON.
+000400 INSTALLATION.  REGISTRAR AND BURSAR SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  DWH  ORIGINAL - ADDS A CLASS SECTION TO THE CLASS
+001100*                MASTER FILE.  REJECTS A NEW SECTION THAT DOUBLE
+001200*                BOOKS A ROOM/TIME SLOT ALREADY ON FILE.  SEAT
+001300*                COUNTS ARE MAINTAINED HERE AND CHECKED BY
+001400*                PROJ-ENROLLMENT AT REGISTRATION TIME.
+001500*================================================================
+001600 ENVIRONMENT DIVISION.
+001700 INPUT-OUTPUT SECTION.
+001800 FILE-CONTROL.
+001900     SELECT CLASS-FILE ASSIGN TO "CLSMSTR"
+002000         ORGANIZATION IS INDEXED
+002100         ACCESS MODE IS DYNAMIC
+002200         RECORD KEY IS CLS-KEY
+002300         FILE STATUS IS WS-CLASS-FS.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  CLASS-FILE.
+002700     COPY CLSREC.
+002800 WORKING-STORAGE SECTION.
+002900 01  WS-CLASS-FS             PIC X(02)  VALUE '00'.
+003000     88  CLASS-FS-OK                     VALUE '00'.
+003100     88  CLASS-FS-NOT-FOUND              VALUE '23' '35'.
+003200     88  CLASS-FS-EOF                    VALUE '10'.
+003300
+003400*----------------------------------------------------------------
+003500* WORKING COPY OF THE CLASS LAYOUT FOR THE SECTION BEING ADDED,
+003600* KEPT SEPARATE FROM THE FD RECORD SO THE CONFLICT SCAN CAN READ
+003700* THE FILE WITHOUT DISTURBING THE NEW CLASS DATA.
+003800*----------------------------------------------------------------
+003900 COPY CLSREC REPLACING ==CLASS-RECORD== BY ==WS-NEW-CLASS-RECORD==
+004000                      LEADING ==CLS-== BY ==NCL-==.
+004200
+004300 01  WS-CONFLICT-SW           PIC X      VALUE 'N'.
+004400     88  CONFLICT-FOUND                  VALUE 'Y'.
+004500 01  WS-DUP-SW                PIC X      VALUE 'N'.
+004600     88  CLASS-IS-DUPLICATE              VALUE 'Y'.
+004700 01  WS-EOF-SW                PIC X      VALUE 'N'.
+004800     88  CLASS-FILE-EOF                  VALUE 'Y'.
+004900 01  WS-MESSAGE               PIC X(50)  VALUE SPACES.
+004910 01  WS-ACK                   PIC X(01)  VALUE SPACE.
+005000 SCREEN SECTION.
+005100 01  CLEAR-SCREEN.
+005200     05  BLANK SCREEN.
+005300 01  ADD-CLASS-SCREEN.
+005400     05  LINE 3  COL 30 VALUE "ADD CLASS SECTION".
+005500     05  LINE 5  COL 10 VALUE "COURSE NUMBER : ".
+005600     05  LINE 5  COL 30 PIC X(08) TO NCL-COURSE-NO.
+005700     05  LINE 5  COL 45 VALUE "SECTION: ".
+005800     05  LINE 5  COL 55 PIC X(03) TO NCL-SECTION.
+005900     05  LINE 6  COL 10 VALUE "MEETS MON(Y/N): ".
+006000     05  LINE 6  COL 30 PIC X(01) TO NCL-DAY-MON.
+006100     05  LINE 7  COL 10 VALUE "MEETS TUE(Y/N): ".
+006200     05  LINE 7  COL 30 PIC X(01) TO NCL-DAY-TUE.
+006300     05  LINE 8  COL 10 VALUE "MEETS WED(Y/N): ".
+006400     05  LINE 8  COL 30 PIC X(01) TO NCL-DAY-WED.
+006500     05  LINE 9  COL 10 VALUE "MEETS THU(Y/N): ".
+006600     05  LINE 9  COL 30 PIC X(01) TO NCL-DAY-THU.
+006700     05  LINE 10 COL 10 VALUE "MEETS FRI(Y/N): ".
+006800     05  LINE 10 COL 30 PIC X(01) TO NCL-DAY-FRI.
+006900     05  LINE 11 COL 10 VALUE "MEETS SAT(Y/N): ".
+007000     05  LINE 11 COL 30 PIC X(01) TO NCL-DAY-SAT.
+007100     05  LINE 12 COL 10 VALUE "MEETS SUN(Y/N): ".
+007200     05  LINE 12 COL 30 PIC X(01) TO NCL-DAY-SUN.
+007300     05  LINE 13 COL 10 VALUE "START TIME (HHMM): ".
+007400     05  LINE 13 COL 30 PIC 9(04) TO NCL-START-TIME.
+007500     05  LINE 13 COL 45 VALUE "END TIME (HHMM): ".
+007600     05  LINE 13 COL 62 PIC 9(04) TO NCL-END-TIME.
+007700     05  LINE 14 COL 10 VALUE "ROOM          : ".
+007800     05  LINE 14 COL 30 PIC X(08) TO NCL-ROOM.
+007900     05  LINE 15 COL 10 VALUE "INSTRUCTOR    : ".
+008000     05  LINE 15 COL 30 PIC X(20) TO NCL-INSTRUCTOR.
+008100     05  LINE 16 COL 10 VALUE "MAX SEATS     : ".
+008200     05  LINE 16 COL 30 PIC 9(03) TO NCL-MAX-SEATS.
+008300     05  LINE 17 COL 10 VALUE "TUITION AMOUNT: ".
+008400     05  LINE 17 COL 30 PIC 9(05)V99 TO NCL-TUITION-AMT.
+008500     05  LINE 20 COL 10 PIC X(50) FROM WS-MESSAGE.
+008510 01  RESULT-SCREEN.
+008520     05  LINE 20 COL 10 PIC X(50) FROM WS-MESSAGE.
+008530     05  LINE 22 COL 10 VALUE "PRESS ENTER TO CONTINUE...".
+008540     05  LINE 22 COL 38 PIC X(01) TO WS-ACK.
+008600 PROCEDURE DIVISION.
+008700*================================================================*
+008800* 0000-MAINLINE                                                  *
+008900*================================================================*
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+009150     PERFORM 2000-PROMPT-FOR-CLASS
+009180         THRU 2000-PROMPT-FOR-CLASS-EXIT.
+009300     PERFORM 3000-CHECK-CONFLICT THRU 3000-CHECK-CONFLICT-EXIT.
+009400     IF CONFLICT-FOUND
+009450         MOVE 'ROOM/TIME CONFLICT - CLASS REJECTED' TO WS-MESSAGE
+009700     ELSE
+009800         PERFORM 4000-WRITE-CLASS THRU 4000-WRITE-CLASS-EXIT
+009900     END-IF.
+010000     DISPLAY CLEAR-SCREEN
+010100     DISPLAY RESULT-SCREEN
+010110     ACCEPT RESULT-SCREEN.
+010200     PERFORM 9999-TERMINATE THRU 9999-TERMINATE-EXIT.
+010300     GOBACK.
+010400
+010500*================================================================*
+010600* 1000-INITIALIZE - OPEN THE CLASS MASTER, CREATING IT ON THE    *
+010700* FIRST RUN IF IT DOES NOT YET EXIST.                            *
+010800*================================================================*
+010900 1000-INITIALIZE.
+011000     OPEN I-O CLASS-FILE.
+011100     IF CLASS-FS-NOT-FOUND
+011200         OPEN OUTPUT CLASS-FILE
+011300         CLOSE CLASS-FILE
+011400         OPEN I-O CLASS-FILE
+011500     END-IF.
+011600 1000-INITIALIZE-EXIT.
+011700     EXIT.
+011800
+011900*================================================================*
+012000* 2000-PROMPT-FOR-CLASS - COLLECTS THE NEW SECTION'S SCHEDULE    *
+012100* DATA FROM THE OPERATOR.                                        *
+012200*================================================================*
+012300 2000-PROMPT-FOR-CLASS.
+012400     INITIALIZE WS-NEW-CLASS-RECORD
+012500     MOVE SPACES TO WS-MESSAGE
+012600     DISPLAY CLEAR-SCREEN
+012700     DISPLAY ADD-CLASS-SCREEN
+012800     ACCEPT ADD-CLASS-SCREEN.
+012900 2000-PROMPT-FOR-CLASS-EXIT.
+013000     EXIT.
+013100
+013200*================================================================*
+013300* 3000-CHECK-CONFLICT - SCANS THE ENTIRE CLASS MASTER FOR A      *
+013400* SECTION THAT SHARES THE SAME ROOM ON AN OVERLAPPING DAY AND    *
+013500* TIME RANGE AS THE SECTION BEING ADDED.                        *
+013600*================================================================*
+013700 3000-CHECK-CONFLICT.
+013800     MOVE 'N' TO WS-CONFLICT-SW
+013900     MOVE 'N' TO WS-EOF-SW
+014000     MOVE LOW-VALUES TO CLS-KEY
+014100     START CLASS-FILE KEY IS NOT LESS THAN CLS-KEY
+014200         INVALID KEY
+014300             MOVE 'Y' TO WS-EOF-SW
+014400     END-START.
+014500     PERFORM 3100-SCAN-ONE-CLASS THRU 3100-SCAN-ONE-CLASS-EXIT
+014600         UNTIL CLASS-FILE-EOF OR CONFLICT-FOUND.
+014700 3000-CHECK-CONFLICT-EXIT.
+014800     EXIT.
+014900
+015000 3100-SCAN-ONE-CLASS.
+015100     READ CLASS-FILE NEXT RECORD
+015200         AT END
+015300             MOVE 'Y' TO WS-EOF-SW
+015400         NOT AT END
+015500             IF CLS-ROOM = NCL-ROOM
+015600                 AND CLS-START-TIME < NCL-END-TIME
+015700                 AND NCL-START-TIME < CLS-END-TIME
+015800                 AND ((CLS-DAY-MON = 'Y' AND NCL-DAY-MON = 'Y')
+015900                  OR  (CLS-DAY-TUE = 'Y' AND NCL-DAY-TUE = 'Y')
+016000                  OR  (CLS-DAY-WED = 'Y' AND NCL-DAY-WED = 'Y')
+016100                  OR  (CLS-DAY-THU = 'Y' AND NCL-DAY-THU = 'Y')
+016200                  OR  (CLS-DAY-FRI = 'Y' AND NCL-DAY-FRI = 'Y')
+016300                  OR  (CLS-DAY-SAT = 'Y' AND NCL-DAY-SAT = 'Y')
+016400                  OR  (CLS-DAY-SUN = 'Y' AND NCL-DAY-SUN = 'Y'))
+016500                 MOVE 'Y' TO WS-CONFLICT-SW
+016600             END-IF
+016700     END-READ.
+016800 3100-SCAN-ONE-CLASS-EXIT.
+016900     EXIT.
+017000
+017100*================================================================*
+017200* 4000-WRITE-CLASS - WRITES THE NEW CLASS MASTER RECORD WITH     *
+017300* ZERO SEATS FILLED.                                             *
+017400*================================================================*
+017500 4000-WRITE-CLASS.
+017600     MOVE WS-NEW-CLASS-RECORD TO CLASS-RECORD
+017700     MOVE ZERO TO CLS-SEATS-FILLED
+017800     WRITE CLASS-RECORD
+017900         INVALID KEY
+018000             MOVE 'DUPLICATE COURSE/SECTION - NOT ADDED'
+018100                 TO WS-MESSAGE
+018200         NOT INVALID KEY
+018300             MOVE 'CLASS SECTION ADDED' TO WS-MESSAGE
+018400     END-WRITE.
+018500 4000-WRITE-CLASS-EXIT.
+018600     EXIT.
+018700
+018800*================================================================*
+018900* 9999-TERMINATE                                                 *
+019000*================================================================*
+019100 9999-TERMINATE.
+019200     CLOSE CLASS-FILE.
+019300 9999-TERMINATE-EXIT.
+019400     EXIT.
